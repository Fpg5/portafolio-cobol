@@ -1,74 +1,228 @@
-000100**********************************************************************
-000200* AUTHOR:  FERNANDO PEREZ G.                                         *
-000300* DATE:    11/06/2025                                                *
-000400* PURPOSE: ESTE PROGRAMA EJEMPLIFICA VARIOS CONCEPTOS DEL MANEJO     *
-000500*           DE ESTRUCTURAS DE DATOS, CONSTANTES Y VARIABLES EN       *
-000600*           DISTINTOS FORMATOS.                                      *
-000700**********************************************************************
-000800 IDENTIFICATION DIVISION.
-000900 PROGRAM-ID. DATADEMO.
-001000 DATA DIVISION.
-001100 WORKING-STORAGE SECTION.
-001200*-- Group Item con elementos subordinados
-001300 01 StudentRecord.
-001400     02 StudentId       PIC 9(7) VALUE 1234567.
-001500     02 StudentName.
-001600         03 FirstName    PIC X(10) VALUE "Fernando ".
-001700         03 MiddleInit   PIC X     VALUE "A".
-001800         03 Surname      PIC X(15) VALUE "Pérez".
-001900     02 DateOfBirth.
-002000         03 DayOfBirth   PIC 99    VALUE 25.
-002100         03 MonthOfBirth PIC 99    VALUE 12.
-002200         03 YearOfBirth  PIC 9(4)  VALUE 1994.
-002300     02 CourseCode      PIC X(4)   VALUE "IPN".
-002400
-002500*-- Constantes Figurativas y Literales
-002600 77 ZEROSFIELD          PIC 9(5)     VALUE ZEROS.
-002700 77 SPACESFIELD         PIC X(10)    VALUE SPACES.
-002800 77 HIGHSFIELD          PIC X(3)     VALUE HIGH-VALUES.
-002900 77 LOWSFIELD           PIC 9(3)     VALUE LOW-VALUES.
-003000 77 ALLSTARS            PIC X(6)     VALUE ALL "*".
-003100 77 SIGNEDVALUE         PIC S9(4)    VALUE +1234.
-003200 77 DECIMALVALUE        PIC 9(3)V99  VALUE 123.45.
-003210 77 DISPDECIMVALUE      PIC ZZ9.99.
-003300
-003400*-- Evaluación de Edad (sin interacción)
-003500 01 Edad                PIC 999      VALUE 42.
-003600     88 Joven           VALUE 1 THRU 39.
-003700     88 Maduro          VALUE 40 THRU 65.
-003800     88 Anciano         VALUE 66 THRU 100.
-003900 PROCEDURE DIVISION.
-004000 MAIN-PROCEDURE.
-004100     PERFORM MOSTRAR-INFORMACION.
-004200     STOP RUN.
-004300 MOSTRAR-INFORMACION.
-004400     DISPLAY "===== Student Record =====".
-004500     DISPLAY "ID: " StudentId.
-004600     DISPLAY "Name: " FirstName MiddleInit Surname.
-004700     DISPLAY "DOB: " DayOfBirth "/" MonthOfBirth "/" YearOfBirth.
-004800     DISPLAY "Course: " CourseCode.
-004900
-005000     DISPLAY "===== Constants and Formats =====".
-005100     DISPLAY "ZerosField: " ZerosField.
-005200     DISPLAY "SpacesField:[" SpacesField "]".
-005300     DISPLAY "HighsField: " HighsField.
-005400     DISPLAY "LowsField: " LowsField.
-005500     DISPLAY "AllStars: " AllStars.
-005600     DISPLAY "SignedValue: " SignedValue.
-005700     DISPLAY "DecimalValue: " DecimalValue.
-005710     MOVE DECIMALVALUE TO DISPDECIMVALUE.
-005800
-005900     DISPLAY "===== Age Evaluation =====".
-006000     DISPLAY "Edad registrada: " Edad.
-006100
-006200     EVALUATE TRUE
-006300       WHEN Joven
-006400         DISPLAY "Eres joven."
-006500       WHEN Maduro
-006600         DISPLAY "Eres maduro."
-006700       WHEN Anciano
-006800         DISPLAY "Eres anciano."
-006900       WHEN OTHER
-007100         DISPLAY "Edad fuera de rango evaluado."
-007200       END-EVALUATE.
-007300    STOP RUN.
\ No newline at end of file
+000010**********************************************************************
+000020* AUTHOR:  FERNANDO PEREZ G.                                         *
+000030* DATE:    11/06/2025                                                *
+000040* PURPOSE: ESTE PROGRAMA EJEMPLIFICA VARIOS CONCEPTOS DEL MANEJO     *
+000050*           DE ESTRUCTURAS DE DATOS, CONSTANTES Y VARIABLES EN       *
+000060*           DISTINTOS FORMATOS. TAMBIEN SIRVE COMO UTILITARIO PARA   *
+000070*           VOLCAR, CAMPO POR CAMPO, LOS REGISTROS DE UN ARCHIVO DE  *
+000080*           PRODUCCION (POR EJEMPLO EMPDATA) DECODIFICADOS SEGUN SU  *
+000090*           PICTURE Y EN HEXADECIMAL, PARA REVISAR LINEAS SOSPECHOSAS*
+000100*           SIN TENER QUE CORRER TODO EL LOTE.                      *
+000110* MOD-HISTORY:                                                      *
+000120*   11/06/2025 FPG  CREACION ORIGINAL (SOLO DEMO DE FORMATOS).      *
+000130*   08/08/2026 FPG  AGREGADO VOLCADO DE REGISTROS EMPDATALINEA.     *
+000140**********************************************************************
+000150 IDENTIFICATION DIVISION.
+000160 PROGRAM-ID. DATADEMO.
+000170 ENVIRONMENT DIVISION.
+000180 INPUT-OUTPUT SECTION.
+000190 FILE-CONTROL.
+000200     SELECT EMPDATA ASSIGN TO EMPIN
+000210       ORGANIZATION IS SEQUENTIAL
+000220       FILE STATUS IS FS-EMPDATA.
+000230 DATA DIVISION.
+000240 FILE SECTION.
+000250   FD EMPDATA
+000260       RECORDING MODE IS F
+000270       DATA RECORD IS EMPDATALINEA.
+000280   COPY EMPDATLN.
+000290 WORKING-STORAGE SECTION.
+000300*-- Group Item con elementos subordinados
+000310 01 StudentRecord.
+000320     02 StudentId       PIC 9(7) VALUE 1234567.
+000330     02 StudentName.
+000340         03 FirstName    PIC X(10) VALUE "Fernando ".
+000350         03 MiddleInit   PIC X     VALUE "A".
+000360         03 Surname      PIC X(15) VALUE "Pérez".
+000370     02 DateOfBirth.
+000380         03 DayOfBirth   PIC 99    VALUE 25.
+000390         03 MonthOfBirth PIC 99    VALUE 12.
+000400         03 YearOfBirth  PIC 9(4)  VALUE 1994.
+000410     02 CourseCode      PIC X(4)   VALUE "IPN".
+000420
+000430*-- Constantes Figurativas y Literales
+000440 77 ZEROSFIELD          PIC 9(5)     VALUE ZEROS.
+000450 77 SPACESFIELD         PIC X(10)    VALUE SPACES.
+000460 77 HIGHSFIELD          PIC X(3)     VALUE HIGH-VALUES.
+000470 77 LOWSFIELD           PIC 9(3)     VALUE LOW-VALUES.
+000480 77 ALLSTARS            PIC X(6)     VALUE ALL "*".
+000490 77 SIGNEDVALUE         PIC S9(4)    VALUE +1234.
+000500 77 DECIMALVALUE        PIC 9(3)V99  VALUE 123.45.
+000510 77 DISPDECIMVALUE      PIC ZZ9.99.
+000520
+000530*-- Evaluación de Edad (sin interacción)
+000540 01 Edad                PIC 999      VALUE 42.
+000550     88 Joven           VALUE 1 THRU 39.
+000560     88 Maduro          VALUE 40 THRU 65.
+000570     88 Anciano         VALUE 66 THRU 100.
+000580*-- Volcado de registros EMPDATALINEA (campo por campo)
+000590 77 FS-EMPDATA           PIC XX       VALUE '00'.
+000600 01 SWITCH-FIN-EMPDATA   PIC X        VALUE 'N'.
+000610     88 FIN-EMPDATA                   VALUE 'Y'.
+000620 77 CONT-REGISTROS       PIC 9(6)     VALUE 0.
+000630 77 HEX-DIGITOS          PIC X(16)    VALUE "0123456789ABCDEF".
+000640 01 CAMPO-DUMP.
+000650     05 CAMPO-DUMP-VALOR PIC X(19)    VALUE SPACES.
+000660     05 CAMPO-DUMP-LARGO PIC 99       VALUE 0.
+000670 77 CAMPO-DUMP-HEX       PIC X(38)    VALUE SPACES.
+000680 77 J                    PIC 99       VALUE 0.
+000690 77 BYTE-VAL              PIC 999      VALUE 0.
+000700 77 NIBBLE-ALTO          PIC 99       VALUE 0.
+000710 77 NIBBLE-BAJO          PIC 99       VALUE 0.
+000720 PROCEDURE DIVISION.
+000730 MAIN-PROCEDURE.
+000740     PERFORM MOSTRAR-INFORMACION.
+000750     PERFORM DUMPAR-ARCHIVO-EMPLEADOS.
+000760     STOP RUN.
+000770 MOSTRAR-INFORMACION.
+000780     DISPLAY "===== Student Record =====".
+000790     DISPLAY "ID: " StudentId.
+000800     DISPLAY "Name: " FirstName MiddleInit Surname.
+000810     DISPLAY "DOB: " DayOfBirth "/" MonthOfBirth "/" YearOfBirth.
+000820     DISPLAY "Course: " CourseCode.
+000830
+000840     DISPLAY "===== Constants and Formats =====".
+000850     DISPLAY "ZerosField: " ZerosField.
+000860     DISPLAY "SpacesField:[" SpacesField "]".
+000870     DISPLAY "HighsField: " HighsField.
+000880     DISPLAY "LowsField: " LowsField.
+000890     DISPLAY "AllStars: " AllStars.
+000900     DISPLAY "SignedValue: " SignedValue.
+000910     DISPLAY "DecimalValue: " DecimalValue.
+000920     MOVE DECIMALVALUE TO DISPDECIMVALUE.
+000930
+000940     DISPLAY "===== Age Evaluation =====".
+000950     DISPLAY "Edad registrada: " Edad.
+000960
+000970     EVALUATE TRUE
+000980       WHEN Joven
+000990         DISPLAY "Eres joven."
+001000       WHEN Maduro
+001010         DISPLAY "Eres maduro."
+001020       WHEN Anciano
+001030         DISPLAY "Eres anciano."
+001040       WHEN OTHER
+001050         DISPLAY "Edad fuera de rango evaluado."
+001060       END-EVALUATE.
+001070     EXIT.
+001080*----------------------------------------------------------
+001090* VUELCA CAMPO POR CAMPO CADA REGISTRO EMPDATALINEA DE
+001100* EMPDATA (ASSIGN EMPIN), MOSTRANDO EL VALOR DECODIFICADO
+001110* SEGUN SU PICTURE Y SU REPRESENTACION HEXADECIMAL CRUDA.
+001120* SI EMPIN NO APUNTA A UN ARCHIVO EXISTENTE, SE AVISA Y NO
+001130* SE CONSIDERA UN ERROR (EL UTILITARIO ES DE USO OPCIONAL).
+001140*----------------------------------------------------------
+001150 DUMPAR-ARCHIVO-EMPLEADOS.
+001160     OPEN INPUT EMPDATA.
+001170     IF FS-EMPDATA NOT = "00" THEN
+001180       DISPLAY " "
+001190       DISPLAY "===== Volcado de EMPDATA ====="
+001200       DISPLAY "EMPIN no disponible (FILE STATUS " FS-EMPDATA
+001210         "), se omite el volcado."
+001220     ELSE
+001230       DISPLAY " "
+001240       DISPLAY "===== Volcado de EMPDATA ====="
+001250       PERFORM LEER-REG-EMPDATA
+001260       PERFORM UNTIL FIN-EMPDATA
+001270         ADD 1 TO CONT-REGISTROS
+001280         DISPLAY "---- Registro " CONT-REGISTROS " ----"
+001290         PERFORM DUMPAR-EMPDATALINEA
+001300         PERFORM LEER-REG-EMPDATA
+001310       END-PERFORM
+001320       CLOSE EMPDATA
+001330       DISPLAY "Total de registros volcados: " CONT-REGISTROS
+001340     END-IF.
+001350     EXIT.
+001360 LEER-REG-EMPDATA.
+001370     READ EMPDATA
+001380       AT END
+001390         MOVE "Y" TO SWITCH-FIN-EMPDATA
+001400     END-READ.
+001410     EXIT.
+001420*----------------------------------------------------------
+001430* UN PAR DISPLAY-MOVE-PERFORM POR CAMPO: EL VALOR TAL COMO
+001440* LO DECODIFICA SU PICTURE Y, DEBAJO, SU HEX CRUDO -- IGUAL
+001450* IDEA QUE ZerosField/HighsField/AllStars MAS ARRIBA, PERO
+001460* APLICADA A UN REGISTRO LEIDO DE DISCO EN VEZ DE UNA
+001470* CONSTANTE DE PRUEBA.
+001480*----------------------------------------------------------
+001490 DUMPAR-EMPDATALINEA.
+001500     DISPLAY "  ID-EMP     : [" ID-EMP "]".
+001510     MOVE SPACES TO CAMPO-DUMP-VALOR.
+001520     MOVE ID-EMP TO CAMPO-DUMP-VALOR(1:4).
+001530     MOVE 4 TO CAMPO-DUMP-LARGO.
+001540     PERFORM CONVERTIR-CAMPO-A-HEX.
+001550     DISPLAY "      HEX     : " CAMPO-DUMP-HEX(1:8).
+001560     DISPLAY "  NOM-EMP    : [" NOM-EMP "]".
+001570     MOVE SPACES TO CAMPO-DUMP-VALOR.
+001580     MOVE NOM-EMP TO CAMPO-DUMP-VALOR(1:19).
+001590     MOVE 19 TO CAMPO-DUMP-LARGO.
+001600     PERFORM CONVERTIR-CAMPO-A-HEX.
+001610     DISPLAY "      HEX     : " CAMPO-DUMP-HEX(1:38).
+001620     DISPLAY "  EDAD-EMP   : [" EDAD-EMP "]".
+001630     MOVE SPACES TO CAMPO-DUMP-VALOR.
+001640     MOVE EDAD-EMP TO CAMPO-DUMP-VALOR(1:2).
+001650     MOVE 2 TO CAMPO-DUMP-LARGO.
+001660     PERFORM CONVERTIR-CAMPO-A-HEX.
+001670     DISPLAY "      HEX     : " CAMPO-DUMP-HEX(1:4).
+001680     DISPLAY "  SEXO-EMP   : [" SEXO-EMP "]".
+001690     MOVE SPACES TO CAMPO-DUMP-VALOR.
+001700     MOVE SEXO-EMP TO CAMPO-DUMP-VALOR(1:1).
+001710     MOVE 1 TO CAMPO-DUMP-LARGO.
+001720     PERFORM CONVERTIR-CAMPO-A-HEX.
+001730     DISPLAY "      HEX     : " CAMPO-DUMP-HEX(1:2).
+001740     DISPLAY "  PUESTO-EMP : [" PUESTO-EMP "]".
+001750     MOVE SPACES TO CAMPO-DUMP-VALOR.
+001760     MOVE PUESTO-EMP TO CAMPO-DUMP-VALOR(1:15).
+001770     MOVE 15 TO CAMPO-DUMP-LARGO.
+001780     PERFORM CONVERTIR-CAMPO-A-HEX.
+001790     DISPLAY "      HEX     : " CAMPO-DUMP-HEX(1:30).
+001800     DISPLAY "  ANT-EMP    : [" ANT-EMP "]".
+001810     MOVE SPACES TO CAMPO-DUMP-VALOR.
+001820     MOVE ANT-EMP TO CAMPO-DUMP-VALOR(1:3).
+001830     MOVE 3 TO CAMPO-DUMP-LARGO.
+001840     PERFORM CONVERTIR-CAMPO-A-HEX.
+001850     DISPLAY "      HEX     : " CAMPO-DUMP-HEX(1:6).
+001860     DISPLAY "  REND-EMP   : [" REND-EMP "]".
+001870     MOVE SPACES TO CAMPO-DUMP-VALOR.
+001880     MOVE REND-EMP TO CAMPO-DUMP-VALOR(1:3).
+001890     MOVE 3 TO CAMPO-DUMP-LARGO.
+001900     PERFORM CONVERTIR-CAMPO-A-HEX.
+001910     DISPLAY "      HEX     : " CAMPO-DUMP-HEX(1:6).
+001920     DISPLAY "  SAL-EMP    : [" SAL-EMP "]".
+001930     MOVE SPACES TO CAMPO-DUMP-VALOR.
+001940     MOVE SAL-EMP TO CAMPO-DUMP-VALOR(1:9).
+001950     MOVE 9 TO CAMPO-DUMP-LARGO.
+001960     PERFORM CONVERTIR-CAMPO-A-HEX.
+001970     DISPLAY "      HEX     : " CAMPO-DUMP-HEX(1:18).
+001980     DISPLAY "  TIPOEMPLEO : [" TIPO-EMPLEO-EMP "]".
+001990     MOVE SPACES TO CAMPO-DUMP-VALOR.
+002000     MOVE TIPO-EMPLEO-EMP TO CAMPO-DUMP-VALOR(1:1).
+002010     MOVE 1 TO CAMPO-DUMP-LARGO.
+002020     PERFORM CONVERTIR-CAMPO-A-HEX.
+002030     DISPLAY "      HEX     : " CAMPO-DUMP-HEX(1:2).
+002040     DISPLAY "  MONEDA-EMP : [" MONEDA-EMP "]".
+002050     MOVE SPACES TO CAMPO-DUMP-VALOR.
+002060     MOVE MONEDA-EMP TO CAMPO-DUMP-VALOR(1:3).
+002070     MOVE 3 TO CAMPO-DUMP-LARGO.
+002080     PERFORM CONVERTIR-CAMPO-A-HEX.
+002090     DISPLAY "      HEX     : " CAMPO-DUMP-HEX(1:6).
+002100     EXIT.
+002110*----------------------------------------------------------
+002120* CONVIERTE LOS PRIMEROS CAMPO-DUMP-LARGO BYTES DE
+002130* CAMPO-DUMP-VALOR A SU REPRESENTACION HEXADECIMAL EN
+002140* CAMPO-DUMP-HEX (DOS CARACTERES POR BYTE). REUTILIZABLE
+002150* PARA CUALQUIER CAMPO ALFANUMERICO DE HASTA 19 BYTES.
+002160*----------------------------------------------------------
+002170 CONVERTIR-CAMPO-A-HEX.
+002180     MOVE SPACES TO CAMPO-DUMP-HEX.
+002190     PERFORM VARYING J FROM 1 BY 1 UNTIL J > CAMPO-DUMP-LARGO
+002200       COMPUTE BYTE-VAL = FUNCTION ORD(CAMPO-DUMP-VALOR(J:1)) - 1
+002210       COMPUTE NIBBLE-ALTO = BYTE-VAL / 16
+002220       COMPUTE NIBBLE-BAJO = FUNCTION MOD(BYTE-VAL, 16)
+002230       MOVE HEX-DIGITOS(NIBBLE-ALTO + 1:1)
+002240         TO CAMPO-DUMP-HEX((J * 2) - 1:1)
+002250       MOVE HEX-DIGITOS(NIBBLE-BAJO + 1:1)
+002260         TO CAMPO-DUMP-HEX(J * 2:1)
+002270     END-PERFORM.
+002280     EXIT.
