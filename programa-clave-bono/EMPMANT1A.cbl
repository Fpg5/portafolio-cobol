@@ -0,0 +1,210 @@
+000100******************************************************************
+000200* AUTHOR:  FERNANDO PEREZ G.                                     *
+000300* DATE:    08/08/2026                                            *
+000400* PURPOSE: PROGRAMA DE MANTENIMIENTO DEL MAESTRO DE EMPLEADOS.   *
+000500*           RECONSTRUYE EMPMAST (INDEXADO POR ID-EMP) A PARTIR   *
+000600*           DE EMPDATA, Y APLICA TRANSACCIONES DE CORRECCION     *
+000700*           PUNTUAL (POR EJEMPLO UN REND-EMP AJUSTADO TRAS UNA   *
+000800*           APELACION) SIN TENER QUE REPROCESAR TODO EL LOTE.    *
+000900******************************************************************
+001000 IDENTIFICATION DIVISION.
+001100 PROGRAM-ID. EMPMANT1A.
+001200 ENVIRONMENT DIVISION.
+001300*CONFIGURATION SECTION.
+001400 INPUT-OUTPUT SECTION.
+001500 FILE-CONTROL.
+001510     SELECT EMPDATA ASSIGN TO EMPIN
+001520       ORGANIZATION IS SEQUENTIAL.
+001530     SELECT EMPMAST ASSIGN TO EMPMAST
+001540       ORGANIZATION IS INDEXED
+001550       ACCESS MODE IS DYNAMIC
+001560       RECORD KEY IS ID-MAST
+001570       FILE STATUS IS FS-EMPMAST.
+001580     SELECT TRANMANT ASSIGN TO TRANIN
+001590       ORGANIZATION IS SEQUENTIAL.
+001700 DATA DIVISION.
+001800 FILE SECTION.
+001900   FD EMPDATA
+002000       RECORDING MODE IS F
+002100       DATA RECORD IS EMPDATALINEA.
+002200   COPY EMPDATLN.
+002300   FD EMPMAST
+002400       RECORDING MODE IS F
+002500       DATA RECORD IS REG-MAST.
+002600   01 REG-MAST.
+002610     05 ID-MAST          PIC X(4).
+002620     05 NOM-MAST         PIC X(19).
+002630     05 EDAD-MAST        PIC X(2).
+002640     05 SEXO-MAST        PIC X(1).
+002650     05 PUESTO-MAST      PIC X(15).
+002660     05 ANT-MAST         PIC X(3).
+002670     05 REND-MAST        PIC X(3).
+002680     05 SAL-MAST         PIC X(9).
+002700   FD TRANMANT
+002800       RECORDING MODE IS F
+002900       DATA RECORD IS REG-TRANMANT.
+003000   01 REG-TRANMANT.
+003010     05 TR-ID-EMP        PIC X(4).
+003020     05 TR-NUEVO-REND    PIC X(3).
+003100 WORKING-STORAGE SECTION.
+003200   01 SWITCH-FIN-ARCHIVO PIC X            VALUE 'N'.
+003210     88 FIN-ARCHIVO                       VALUE 'Y'.
+003220   01 SWITCH-FIN-TRAN    PIC X            VALUE 'N'.
+003230     88 FIN-TRAN                          VALUE 'Y'.
+003240   77 FS-EMPMAST         PIC XX           VALUE '00'.
+003245   01 SWITCH-MAESTRO-EXISTE PIC X         VALUE 'N'.
+003246     88 MAESTRO-EXISTE                    VALUE 'Y'.
+003247   01 SWITCH-REG-MAST-VALIDO PIC X        VALUE 'Y'.
+003248     88 REG-MAST-VALIDO                   VALUE 'Y'.
+003250   77 CONT-CARGADOS      PIC 9(4)         VALUE 0000.
+003251   77 CONT-RECHAZADOS    PIC 9(4)         VALUE 0000.
+003260   77 CONT-APLICADAS     PIC 9(4)         VALUE 0000.
+003270   77 CONT-NO-ENCONTRADAS PIC 9(4)        VALUE 0000.
+003271   77 CONT-TRANS-INVALIDAS PIC 9(4)       VALUE 0000.
+003272   77 CONT-DUPLICADOS-MAST PIC 9(4)       VALUE 0000.
+003273   77 MOTIVO-RECHAZO-MAST PIC X(40)       VALUE SPACES.
+003300 PROCEDURE DIVISION.
+003400 MAIN-PROCEDURE.
+003450     PERFORM VERIFICAR-MAESTRO.
+003460     IF MAESTRO-EXISTE THEN
+003470       DISPLAY "*** MAESTRO EXISTENTE, SE OMITE RECONSTRUCCION,"
+003480         " SOLO SE APLICAN TRANSACCIONES ***"
+003490     ELSE
+003500       PERFORM CONSTRUIR-MAESTRO
+003510     END-IF.
+003600     PERFORM APLICAR-TRANSACCIONES.
+003700     DISPLAY "---------- MANTENIMIENTO DE EMPMAST ----------".
+003710     DISPLAY " REGISTROS CARGADOS AL MAESTRO: " CONT-CARGADOS.
+003715     DISPLAY " REGISTROS RECHAZADOS:          " CONT-RECHAZADOS.
+003716     DISPLAY " REGISTROS DUPLICADOS:          "
+003717       CONT-DUPLICADOS-MAST.
+003720     DISPLAY " TRANSACCIONES APLICADAS:       " CONT-APLICADAS.
+003730     DISPLAY " TRANSACCIONES NO ENCONTRADAS:  "
+003740       CONT-NO-ENCONTRADAS.
+003750     DISPLAY " TRANSACCIONES INVALIDAS:       "
+003760       CONT-TRANS-INVALIDAS.
+003800     STOP RUN.
+003900 VERIFICAR-MAESTRO.
+003910     MOVE 'N' TO SWITCH-MAESTRO-EXISTE.
+003920     OPEN I-O EMPMAST.
+003930     IF FS-EMPMAST = '00' THEN
+003940       MOVE 'Y' TO SWITCH-MAESTRO-EXISTE
+003950       CLOSE EMPMAST
+003960     END-IF.
+003970     EXIT.
+004000 CONSTRUIR-MAESTRO.
+004100     OPEN INPUT EMPDATA.
+004200     OPEN OUTPUT EMPMAST.
+004300     PERFORM LEER-EMPDATA.
+004400     PERFORM UNTIL FIN-ARCHIVO
+004500       PERFORM CARGAR-REG-MAST
+004600       PERFORM LEER-EMPDATA
+004700     END-PERFORM.
+004800     CLOSE EMPDATA.
+004900     CLOSE EMPMAST.
+005000     EXIT.
+005100 LEER-EMPDATA.
+005200     READ EMPDATA
+005300       AT END
+005400         MOVE 'Y' TO SWITCH-FIN-ARCHIVO
+005500     END-READ.
+005600     EXIT.
+005700 CARGAR-REG-MAST.
+005710     PERFORM VALIDAR-REG-MAST.
+005720     IF NOT REG-MAST-VALIDO THEN
+005730       ADD 1 TO CONT-RECHAZADOS
+005740       DISPLAY "*** ATENCION: REGISTRO ID " ID-EMP " RECHAZADO - "
+005750         FUNCTION TRIM(MOTIVO-RECHAZO-MAST)
+005760         ", NO SE CARGA AL MAESTRO ***"
+005770       EXIT PARAGRAPH
+005780     END-IF.
+005800     MOVE ID-EMP    TO ID-MAST.
+005900     MOVE NOM-EMP   TO NOM-MAST.
+006000     MOVE EDAD-EMP  TO EDAD-MAST.
+006100     MOVE SEXO-EMP  TO SEXO-MAST.
+006200     MOVE PUESTO-EMP TO PUESTO-MAST.
+006300     MOVE ANT-EMP   TO ANT-MAST.
+006400     MOVE REND-EMP  TO REND-MAST.
+006500     MOVE SAL-EMP   TO SAL-MAST.
+006600     WRITE REG-MAST
+006700       INVALID KEY
+006800         ADD 1 TO CONT-DUPLICADOS-MAST
+006850         DISPLAY "*** ATENCION: ID " ID-EMP
+006900           " DUPLICADO, NO SE CARGA AL MAESTRO ***"
+007000       NOT INVALID KEY
+007100         ADD 1 TO CONT-CARGADOS
+007200     END-WRITE.
+007300     EXIT.
+007310 VALIDAR-REG-MAST.
+007320     MOVE 'Y' TO SWITCH-REG-MAST-VALIDO.
+007330     MOVE SPACES TO MOTIVO-RECHAZO-MAST.
+007340     IF EDAD-EMP NOT NUMERIC THEN
+007350       MOVE 'N' TO SWITCH-REG-MAST-VALIDO
+007360       MOVE "EDAD-EMP NO NUMERICA" TO MOTIVO-RECHAZO-MAST
+007370     ELSE IF ANT-EMP NOT NUMERIC THEN
+007380       MOVE 'N' TO SWITCH-REG-MAST-VALIDO
+007390       MOVE "ANT-EMP NO NUMERICA" TO MOTIVO-RECHAZO-MAST
+007400     ELSE IF REND-EMP NOT NUMERIC THEN
+007410       MOVE 'N' TO SWITCH-REG-MAST-VALIDO
+007420       MOVE "REND-EMP NO NUMERICA" TO MOTIVO-RECHAZO-MAST
+007430     ELSE IF SAL-EMP NOT NUMERIC THEN
+007440       MOVE 'N' TO SWITCH-REG-MAST-VALIDO
+007450       MOVE "SAL-EMP NO NUMERICA" TO MOTIVO-RECHAZO-MAST
+007460     ELSE IF SEXO-EMP NOT = 'M' AND SEXO-EMP NOT = 'F' THEN
+007470       MOVE 'N' TO SWITCH-REG-MAST-VALIDO
+007480       MOVE "SEXO-EMP FUERA DE DOMINIO" TO MOTIVO-RECHAZO-MAST
+007490     ELSE IF NOT EMPLEO-TIEMPO-COMPLETO
+007500                 AND NOT EMPLEO-MEDIO-TIEMPO
+007510                 AND NOT EMPLEO-CONTRATO THEN
+007520       MOVE 'N' TO SWITCH-REG-MAST-VALIDO
+007530       MOVE "TIPO-EMPLEO-EMP FUERA DE DOMINIO" TO
+007540         MOTIVO-RECHAZO-MAST
+007550     ELSE IF NOT MONEDA-DOLAR
+007560                 AND NOT MONEDA-EURO
+007570                 AND NOT MONEDA-PESO THEN
+007580       MOVE 'N' TO SWITCH-REG-MAST-VALIDO
+007590       MOVE "MONEDA-EMP FUERA DE DOMINIO" TO MOTIVO-RECHAZO-MAST
+007600     END-IF.
+007610     EXIT.
+007620 APLICAR-TRANSACCIONES.
+007630     OPEN INPUT TRANMANT.
+007640     OPEN I-O EMPMAST.
+007650     PERFORM LEER-TRANSACCION.
+007660     PERFORM UNTIL FIN-TRAN
+007670       PERFORM PROCESAR-TRANSACCION
+007680       PERFORM LEER-TRANSACCION
+007690     END-PERFORM.
+007700     CLOSE TRANMANT.
+007710     CLOSE EMPMAST.
+007720     EXIT.
+007730 LEER-TRANSACCION.
+007740     READ TRANMANT
+007750       AT END
+007760         MOVE 'Y' TO SWITCH-FIN-TRAN
+007770     END-READ.
+007780     EXIT.
+007790 PROCESAR-TRANSACCION.
+007800     MOVE TR-ID-EMP TO ID-MAST.
+007810     READ EMPMAST
+007820       INVALID KEY
+007830         ADD 1 TO CONT-NO-ENCONTRADAS
+007840         DISPLAY "*** ATENCION: ID " TR-ID-EMP
+007850           " NO EXISTE EN EMPMAST, TRANSACCION IGNORADA ***"
+007860       NOT INVALID KEY
+007870         IF TR-NUEVO-REND NOT NUMERIC THEN
+007880           ADD 1 TO CONT-TRANS-INVALIDAS
+007890           DISPLAY "*** ATENCION: TR-NUEVO-REND NO NUMERICO, ID "
+007900             TR-ID-EMP " IGNORADO ***"
+007910         ELSE
+007920           MOVE TR-NUEVO-REND TO REND-MAST
+007930           REWRITE REG-MAST
+007940             INVALID KEY
+007950               DISPLAY "*** ATENCION: NO SE PUDO REESCRIBIR ID "
+007960                 TR-ID-EMP " ***"
+007970             NOT INVALID KEY
+007980               ADD 1 TO CONT-APLICADAS
+007990           END-REWRITE
+008000         END-IF
+008010     END-READ.
+008020     EXIT.
+008030 END PROGRAM EMPMANT1A.
