@@ -0,0 +1,35 @@
+      ******************************************************************
+      * COPYBOOK: EMPDATLN                                             *
+      * PURPOSE:  LAYOUT DEL REGISTRO DE EMPLEADOS TAL COMO VIENE EN    *
+      *           EL ARCHIVO EMPDATA (EMPIN). COMPARTIDO POR TODOS LOS  *
+      *           PROGRAMAS QUE LEEN O INSPECCIONAN ESE ARCHIVO.        *
+      * MOD-HISTORY:                                                   *
+      *   11/06/2025 FPG  CREACION ORIGINAL (INLINE EN MNPROG1A).       *
+      *   08/08/2026 FPG  EXTRAIDO A COPYBOOK PARA COMPARTIRLO CON EL   *
+      *                   MAESTRO INDEXADO Y CON DATADEMO.              *
+      *   08/08/2026 FPG  AGREGADO TIPO-EMPLEO-EMP (TOMADO DEL FILLER   *
+      *                   FINAL) PARA DIFERENCIAR PERSONAL DE PLANTA    *
+      *                   DE MEDIO TIEMPO Y CONTRATISTAS.               *
+      *   08/08/2026 FPG  AGREGADO MONEDA-EMP (TOMADO DEL FILLER FINAL) *
+      *                   PARA IDENTIFICAR LA MONEDA DEL SALARIO Y      *
+      *                   BONO DE CADA EMPLEADO.                        *
+      ******************************************************************
+       01 EMPDATALINEA.
+           05 ID-EMP           PIC X(4).
+           05 NOM-EMP          PIC X(19).
+           05 EDAD-EMP         PIC X(2).
+           05 SEXO-EMP         PIC X(1).
+           05 PUESTO-EMP       PIC X(15).
+           05 ANT-EMP          PIC X(3).
+           05 REND-EMP         PIC X(3).
+           05 FILLER           PIC X.
+           05 SAL-EMP          PIC X(9).
+           05 TIPO-EMPLEO-EMP  PIC X(1).
+               88 EMPLEO-TIEMPO-COMPLETO   VALUE 'F'.
+               88 EMPLEO-MEDIO-TIEMPO      VALUE 'P'.
+               88 EMPLEO-CONTRATO          VALUE 'C'.
+           05 MONEDA-EMP       PIC X(3).
+               88 MONEDA-DOLAR             VALUE 'USD'.
+               88 MONEDA-EURO              VALUE 'EUR'.
+               88 MONEDA-PESO              VALUE 'MXN'.
+           05 FILLER           PIC X(19).
