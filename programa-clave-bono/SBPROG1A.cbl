@@ -1,122 +1,253 @@
- 000100******************************************************************
- 000200* AUTHOR:  FERNANDO PEREZ G.                                     *
- 000300* DATE:    09/06/2025                                            *
- 000400* PURPOSE: PROGRAMA SECUNDARIO, QUE ES LLAMADO POR MNPROG1A PARA *
- 000500*           EVALUAR LA ANTIGUEDAD Y RENDIMIENTO DEL EMPLEADO, Y  *
- 000600*           DETERMINAR SI SE APLICA UN BONO EXTRA EN SU SALARIO, *
- 000700*           FINALMENTE SE GENERA UNA CLAVE COMPUESTA PARA CADA   *
- 000800*           EMPLEADO.                                            *
- 000900******************************************************************
- 001000 IDENTIFICATION DIVISION.                                         
- 001100 PROGRAM-ID. SBPROG1A.                                            
- 001200 ENVIRONMENT DIVISION.                                            
- 001300*CONFIGURATION SECTION.                                           
- 001400 INPUT-OUTPUT SECTION.                                            
- 001500 FILE-CONTROL.                                                    
- 001600 DATA DIVISION.                                                   
- 001700 WORKING-STORAGE SECTION.                                         
- 001800   77 NUM-ANT         PIC 999           VALUE 000.               
- 001900   77 NUM-REND        PIC 999           VALUE 000.               
- 002000   77 NUM-SAL         PIC 9(9).                                  
- 002100   77 CONST-10        PIC 9V99          VALUE 0.10.              
- 002200   77 CONST-15        PIC 9V99          VALUE 0.15.              
- 002300   77 AUX-INDICE      PIC 999           VALUE 000.               
- 002400   77 LONG-APE        PIC 999           VALUE 000.               
- 002500   77 I               PIC 999           VALUE 000.               
- 002600   01 SWITCH-ESP-ENC  PIC X             VALUE 'N'.               
- 002700     88 ESP-ENC                         VALUE 'Y'.               
- 002800   01 SWITCH-FIN-ENC  PIC X             VALUE 'N'.               
- 002900     88 FIN-ENC                         VALUE 'Y'.               
- 003000 LINKAGE SECTION.                                                
- 003100* VARIABLES RECIBIDAS                                            
- 003200   01 R-ID            PIC X(4).                                  
- 003300   01 R-NOM           PIC X(19).                                 
- 003400   01 R-SEXO          PIC X.                                     
- 003500   01 R-PUESTO        PIC X(15).                                 
- 003600   01 R-ANT           PIC X(3).                                  
- 003700   01 R-REND          PIC X(3).                                  
- 003800   01 R-SAL           PIC X(9).                                  
- 003900   01 R-CLAVE         PIC X(25).                                 
- 004000   01 R-APLICA-BONO   PIC X.                                     
- 004100   01 R-BONO          PIC 9(7)V99.                               
- 004200   01 R-PORC-APLICADO PIC 99.                                    
- 004300   01 R-TIPO-REND     PIC X(12).                                 
- 004400 PROCEDURE DIVISION USING R-ID, R-NOM, R-SEXO, R-PUESTO, R-ANT,  
- 004500-    R-REND, R-SAL, R-CLAVE, R-APLICA-BONO, R-BONO,              
- 004600-    R-PORC-APLICADO, R-TIPO-REND.                               
- 004700 MAIN-PROCEDURE.                                                 
- 004800     PERFORM LIMPIAR-VARIABLES.                                  
- 004900     PERFORM GENERAR-CLAVE.                                      
- 005000     PERFORM APLICAR-BONO.                                       
- 005100     GOBACK.                                                     
- 005200 GENERAR-CLAVE.                                                  
- 005300     PERFORM VARYING I FROM 1 BY 1 UNTIL I > 19 OR FIN-ENC       
- 005400       IF NOT ESP-ENC THEN                                        
- 005500         IF R-NOM(I:1) = SPACE THEN                               
- 005600           MOVE 'Y' TO SWITCH-ESP-ENC                             
- 005700           ADD 1 TO I GIVING AUX-INDICE                           
- 005800           MOVE ZERO TO LONG-APE                                  
- 005900         END-IF                                                   
- 006000       ELSE                                                       
- 006100         IF R-NOM(I:1) NOT = SPACE                                
- 006200           ADD 1 TO LONG-APE                                      
- 006300         ELSE                                                     
- 006400           MOVE 'Y' TO SWITCH-FIN-ENC                             
- 006500         END-IF                                                   
- 006600       END-IF                                                     
- 006700     END-PERFORM.                                                 
- 006800     MOVE R-ID TO R-CLAVE(1:4).                                   
- 006900     MOVE '-' TO R-CLAVE(5:1).                                    
- 007000     MOVE R-NOM(1:1) TO R-CLAVE(6:1).                             
- 007100     MOVE '-' TO R-CLAVE(7:1).                                    
- 007200     MOVE R-NOM(AUX-INDICE:LONG-APE) TO R-CLAVE(8:LONG-APE).     
- 007300     ADD 8 TO LONG-APE GIVING AUX-INDICE.                        
- 007400     MOVE '-' TO R-CLAVE(AUX-INDICE:1).                          
- 007500     ADD 1 TO AUX-INDICE.                                        
- 007600     MOVE R-PUESTO(1:3) TO R-CLAVE(AUX-INDICE:3).                
- 007700     ADD 3 TO AUX-INDICE.                                        
- 007800     MOVE '-' TO R-CLAVE(AUX-INDICE:1).                          
- 007900     ADD 1 TO AUX-INDICE.                                        
- 008000     MOVE R-SEXO TO R-CLAVE(AUX-INDICE:1).                       
- 008100     MOVE ZEROS TO AUX-INDICE.                                   
- 008200     MOVE ZEROS TO LONG-APE.                                     
- 008300     EXIT.                                                       
- 008400 APLICAR-BONO.                                                   
- 008500     COMPUTE NUM-REND = FUNCTION NUMVAL(R-REND).                 
- 008600     COMPUTE NUM-ANT = FUNCTION NUMVAL(R-ANT).                   
- 008700     COMPUTE NUM-SAL = FUNCTION NUMVAL(R-SAL).                   
- 008800     IF NUM-ANT > 012 THEN                                       
- 008900       IF NUM-REND > 74 THEN                                     
- 009000         MOVE 'Y' TO R-APLICA-BONO                               
- 009100         IF NUM-REND < 85 THEN                                   
- 009200           MOVE 10 TO R-PORC-APLICADO                            
- 009300           MOVE 'BUEN' TO R-TIPO-REND                            
- 009400           COMPUTE R-BONO = NUM-SAL * CONST-10                   
- 009500         ELSE                                                    
- 009600           MOVE 15 TO R-PORC-APLICADO                            
- 009700           MOVE 'EXCELENTE' TO R-TIPO-REND                       
- 009800           COMPUTE R-BONO = NUM-SAL * CONST-15                   
- 009900         END-IF                                                  
- 010000       ELSE                                                      
- 010100         MOVE 'N' TO R-APLICA-BONO                               
- 010200         MOVE 'INSUFICIENTE' TO R-TIPO-REND                      
- 010300       END-IF                                                    
- 010400     ELSE                                                        
- 010500       MOVE 'N' TO R-APLICA-BONO                                 
- 010600     END-IF.                                                     
- 010700     EXIT.                                                       
- 010800 LIMPIAR-VARIABLES.                                              
- 010900     MOVE SPACES TO R-CLAVE.                                     
- 011000     MOVE ZEROS TO R-BONO.                                       
- 011100     MOVE ZEROS TO R-PORC-APLICADO.                              
- 011200     MOVE 'N' TO R-APLICA-BONO.                                  
- 011300     MOVE SPACES TO R-TIPO-REND.                                 
- 011400     MOVE ZEROS TO NUM-SAL.                                      
- 011500     MOVE ZEROS TO NUM-REND.                                     
- 011600     MOVE ZEROS TO NUM-ANT.                                      
- 011700     MOVE ZEROS TO AUX-INDICE.                                   
- 011800     MOVE ZEROS TO LONG-APE.                                     
- 011900     MOVE 'N' TO SWITCH-ESP-ENC.                                 
- 012000     MOVE 'N' TO SWITCH-FIN-ENC.                                 
- 012100     EXIT.                                                       
- 012200 END PROGRAM SBPROG1A.                                           
\ No newline at end of file
+000010******************************************************************
+000020* AUTHOR:  FERNANDO PEREZ G.                                     *
+000030* DATE:    09/06/2025                                            *
+000040* PURPOSE: PROGRAMA SECUNDARIO, QUE ES LLAMADO POR MNPROG1A PARA *
+000050*           EVALUAR LA ANTIGUEDAD Y RENDIMIENTO DEL EMPLEADO, Y  *
+000060*           DETERMINAR SI SE APLICA UN BONO EXTRA EN SU SALARIO, *
+000070*           FINALMENTE SE GENERA UNA CLAVE COMPUESTA PARA CADA   *
+000080*           EMPLEADO.                                            *
+000090******************************************************************
+000100 IDENTIFICATION DIVISION.                                         
+000110 PROGRAM-ID. SBPROG1A.                                            
+000120 ENVIRONMENT DIVISION.                                            
+000130*CONFIGURATION SECTION.                                           
+000140 INPUT-OUTPUT SECTION.
+000150 FILE-CONTROL.
+000160     SELECT TASAS-BONO ASSIGN TO BONORATE
+000170       ORGANIZATION IS SEQUENTIAL.
+000180 DATA DIVISION.
+000190 FILE SECTION.
+000200   FD TASAS-BONO
+000210       RECORDING MODE IS F
+000220       DATA RECORD IS REG-TASAS-BONO.
+000230   01 REG-TASAS-BONO.
+000240     05 TB-TASA-10        PIC 9V99.
+000250     05 TB-TASA-15        PIC 9V99.
+000260     05 TB-CORTE-ANT      PIC 999.
+000270     05 TB-CORTE-REND-1   PIC 999.
+000280     05 TB-CORTE-REND-2   PIC 999.
+000290     05 TB-TASA-20        PIC 9V99.
+000300     05 TB-CORTE-REND-3   PIC 999.
+000310     05 TB-ANT-PASO       PIC 999.
+000320     05 TB-MULT-ANT-PASO  PIC V99.
+000330     05 TB-MULT-ANT-MAX   PIC V99.
+000340     05 FILLER            PIC X(7).
+000350 WORKING-STORAGE SECTION.
+000360   77 NUM-ANT         PIC 999           VALUE 000.
+000370   77 NUM-REND        PIC 999           VALUE 000.
+000380   77 NUM-SAL         PIC 9(9).
+000390   77 CONST-10        PIC 9V99          VALUE 0.10.
+000400   77 CONST-15        PIC 9V99          VALUE 0.15.
+000410   77 CORTE-ANT       PIC 999           VALUE 012.
+000420   77 CORTE-REND-1    PIC 999           VALUE 074.
+000430   77 CORTE-REND-2    PIC 999           VALUE 085.
+000440   77 CONST-20        PIC 9V99          VALUE 0.20.
+000450   77 CORTE-REND-3    PIC 999           VALUE 095.
+000460   77 ANT-PASO        PIC 999           VALUE 005.
+000470   77 MULT-ANT-PASO   PIC V99           VALUE .01.
+000480   77 MULT-ANT-MAX    PIC V99           VALUE .05.
+000490   77 CONST-BASE      PIC 9V99          VALUE 000.
+000500   77 EXTRA-ANT       PIC V99           VALUE 000.
+000510   77 PASOS-ANT       PIC 999           VALUE 000.
+000520   77 PORC-FINAL      PIC 99            VALUE 00.
+000530* VARIABLES PARA EL FORMATEO DEL BONO SEGUN LA MONEDA DEL EMPLEADO
+000540   77 SIMBOLO-MONEDA  PIC X(3)          VALUE '$'.
+000550   77 BONO-ED         PIC ZZZZZZ9.99.
+000560   01 SWITCH-TASAS-CARGADAS PIC X       VALUE 'N'.
+000570     88 TASAS-CARGADAS                  VALUE 'Y'.
+000580   77 AUX-INDICE      PIC 999           VALUE 000.
+000590   77 LONG-APE        PIC 999           VALUE 000.               
+000600   77 I               PIC 999           VALUE 000.               
+000610   01 SWITCH-ESP-ENC  PIC X             VALUE 'N'.               
+000620     88 ESP-ENC                         VALUE 'Y'.               
+000630   01 SWITCH-FIN-ENC  PIC X             VALUE 'N'.               
+000640     88 FIN-ENC                         VALUE 'Y'.               
+000650 LINKAGE SECTION.                                                
+000660* VARIABLES RECIBIDAS                                            
+000670   01 R-ID            PIC X(4).                                  
+000680   01 R-NOM           PIC X(19).                                 
+000690   01 R-SEXO          PIC X.                                     
+000700   01 R-PUESTO        PIC X(15).                                 
+000710   01 R-ANT           PIC X(3).                                  
+000720   01 R-REND          PIC X(3).                                  
+000730   01 R-SAL           PIC X(9).                                  
+000740   01 R-TIPO-EMPLEO   PIC X(1).
+000750     88 R-EMPLEO-TIEMPO-COMPLETO VALUE 'F'.
+000760     88 R-EMPLEO-MEDIO-TIEMPO    VALUE 'P'.
+000770     88 R-EMPLEO-CONTRATO      VALUE 'C'.
+000780   01 R-MONEDA        PIC X(3).
+000790     88 R-MONEDA-DOLAR         VALUE 'USD'.
+000800     88 R-MONEDA-EURO          VALUE 'EUR'.
+000810     88 R-MONEDA-PESO          VALUE 'MXN'.
+000820   01 R-CLAVE         PIC X(25).
+000830   01 R-APLICA-BONO   PIC X.
+000840   01 R-BONO          PIC 9(7)V99.
+000850   01 R-PORC-APLICADO PIC 99.
+000860   01 R-TIPO-REND     PIC X(13).
+000870   01 R-BONO-FMT      PIC X(15).
+000880 PROCEDURE DIVISION USING R-ID, R-NOM, R-SEXO, R-PUESTO, R-ANT,
+000890-    R-REND, R-SAL, R-TIPO-EMPLEO, R-MONEDA, R-CLAVE,
+000900-    R-APLICA-BONO, R-BONO, R-PORC-APLICADO, R-TIPO-REND,
+000910-    R-BONO-FMT.
+000920 MAIN-PROCEDURE.
+000930     IF NOT TASAS-CARGADAS THEN
+000940       PERFORM CARGAR-TASAS-BONO
+000950     END-IF.
+000960     PERFORM LIMPIAR-VARIABLES.
+000970     PERFORM GENERAR-CLAVE.
+000980     PERFORM APLICAR-BONO.
+000990     PERFORM FORMATEAR-BONO.
+001000     GOBACK.
+001010 GENERAR-CLAVE.                                                  
+001020     PERFORM VARYING I FROM 1 BY 1 UNTIL I > 19 OR FIN-ENC       
+001030       IF NOT ESP-ENC THEN                                        
+001040         IF R-NOM(I:1) = SPACE THEN                               
+001050           MOVE 'Y' TO SWITCH-ESP-ENC                             
+001060           ADD 1 TO I GIVING AUX-INDICE                           
+001070           MOVE ZERO TO LONG-APE                                  
+001080         END-IF                                                   
+001090       ELSE                                                       
+001100         IF R-NOM(I:1) NOT = SPACE                                
+001110           ADD 1 TO LONG-APE                                      
+001120         ELSE                                                     
+001130           MOVE 'Y' TO SWITCH-FIN-ENC                             
+001140         END-IF                                                   
+001150       END-IF                                                     
+001160     END-PERFORM.                                                 
+001170     MOVE R-ID TO R-CLAVE(1:4).                                   
+001180     MOVE '-' TO R-CLAVE(5:1).                                    
+001190     MOVE R-NOM(1:1) TO R-CLAVE(6:1).                             
+001200     MOVE '-' TO R-CLAVE(7:1).                                    
+001210     MOVE R-NOM(AUX-INDICE:LONG-APE) TO R-CLAVE(8:LONG-APE).     
+001220     ADD 8 TO LONG-APE GIVING AUX-INDICE.                        
+001230     MOVE '-' TO R-CLAVE(AUX-INDICE:1).                          
+001240     ADD 1 TO AUX-INDICE.                                        
+001250     MOVE R-PUESTO(1:3) TO R-CLAVE(AUX-INDICE:3).                
+001260     ADD 3 TO AUX-INDICE.                                        
+001270     MOVE '-' TO R-CLAVE(AUX-INDICE:1).                          
+001280     ADD 1 TO AUX-INDICE.                                        
+001290     MOVE R-SEXO TO R-CLAVE(AUX-INDICE:1).                       
+001300     MOVE ZEROS TO AUX-INDICE.                                   
+001310     MOVE ZEROS TO LONG-APE.                                     
+001320     EXIT.                                                       
+001330 CARGAR-TASAS-BONO.
+001340     OPEN INPUT TASAS-BONO.
+001350     READ TASAS-BONO
+001360       AT END
+001370         DISPLAY "*** ATENCION: NO SE ENCONTRO BONORATE, SE USAN"
+001380           " TASAS POR DEFECTO ***"
+001390     END-READ.
+001400     IF NOT (TB-TASA-10 = ZEROS AND TB-TASA-15 = ZEROS) THEN
+001410       MOVE TB-TASA-10 TO CONST-10
+001420       MOVE TB-TASA-15 TO CONST-15
+001430       MOVE TB-CORTE-ANT TO CORTE-ANT
+001440       MOVE TB-CORTE-REND-1 TO CORTE-REND-1
+001450       MOVE TB-CORTE-REND-2 TO CORTE-REND-2
+001460       IF TB-TASA-20 NOT = ZEROS THEN
+001470         MOVE TB-TASA-20 TO CONST-20
+001480       END-IF
+001490       IF TB-CORTE-REND-3 NOT = ZEROS THEN
+001500         MOVE TB-CORTE-REND-3 TO CORTE-REND-3
+001510       END-IF
+001520       IF TB-ANT-PASO NOT = ZEROS THEN
+001530         MOVE TB-ANT-PASO TO ANT-PASO
+001540       END-IF
+001550       IF TB-MULT-ANT-PASO NOT = ZEROS THEN
+001560         MOVE TB-MULT-ANT-PASO TO MULT-ANT-PASO
+001570       END-IF
+001580       IF TB-MULT-ANT-MAX NOT = ZEROS THEN
+001590         MOVE TB-MULT-ANT-MAX TO MULT-ANT-MAX
+001600       END-IF
+001610     END-IF.
+001620     CLOSE TASAS-BONO.
+001630     MOVE 'Y' TO SWITCH-TASAS-CARGADAS.
+001640     EXIT.
+001650 APLICAR-BONO.
+001660     COMPUTE NUM-REND = FUNCTION NUMVAL(R-REND).
+001670     COMPUTE NUM-ANT = FUNCTION NUMVAL(R-ANT).
+001680     COMPUTE NUM-SAL = FUNCTION NUMVAL(R-SAL).
+001690     IF R-EMPLEO-CONTRATO THEN
+001700       MOVE 'N' TO R-APLICA-BONO
+001710       MOVE 'CONTRATO' TO R-TIPO-REND
+001720     ELSE IF NUM-ANT > CORTE-ANT THEN
+001730       IF NUM-REND > CORTE-REND-1 THEN
+001740         MOVE 'Y' TO R-APLICA-BONO
+001750         IF NUM-REND < CORTE-REND-2 THEN
+001760           MOVE 10 TO PORC-FINAL
+001770           MOVE 'BUEN' TO R-TIPO-REND
+001780           MOVE CONST-10 TO CONST-BASE
+001790         ELSE
+001800           IF NUM-REND < CORTE-REND-3 THEN
+001810             MOVE 15 TO PORC-FINAL
+001820             MOVE 'EXCELENTE' TO R-TIPO-REND
+001830             MOVE CONST-15 TO CONST-BASE
+001840           ELSE
+001850             MOVE 20 TO PORC-FINAL
+001860             MOVE 'SOBRESALIENTE' TO R-TIPO-REND
+001870             MOVE CONST-20 TO CONST-BASE
+001880           END-IF
+001890         END-IF
+001900         IF R-EMPLEO-MEDIO-TIEMPO THEN
+001910           DIVIDE PORC-FINAL BY 2 GIVING PORC-FINAL
+001920           DIVIDE CONST-BASE BY 2 GIVING CONST-BASE
+001930         END-IF
+001940         COMPUTE PASOS-ANT = (NUM-ANT - CORTE-ANT) / ANT-PASO
+001950         COMPUTE EXTRA-ANT = PASOS-ANT * MULT-ANT-PASO
+001960           ON SIZE ERROR
+001970             MOVE MULT-ANT-MAX TO EXTRA-ANT
+001980         END-COMPUTE
+001990         IF EXTRA-ANT > MULT-ANT-MAX THEN
+002000           MOVE MULT-ANT-MAX TO EXTRA-ANT
+002010         END-IF
+002020         COMPUTE R-BONO ROUNDED =
+002030           NUM-SAL * (CONST-BASE + EXTRA-ANT)
+002040           ON SIZE ERROR
+002050             MOVE 9999999.99 TO R-BONO
+002060         END-COMPUTE
+002070         COMPUTE R-PORC-APLICADO =
+002080           PORC-FINAL + (EXTRA-ANT * 100)
+002090           ON SIZE ERROR
+002100             MOVE 99 TO R-PORC-APLICADO
+002110         END-COMPUTE
+002120       ELSE
+002130         MOVE 'N' TO R-APLICA-BONO
+002140         MOVE 'INSUFICIENTE' TO R-TIPO-REND
+002150       END-IF
+002160     ELSE
+002170       MOVE 'N' TO R-APLICA-BONO
+002180       MOVE 'ANTIGUEDAD' TO R-TIPO-REND
+002190     END-IF.
+002200     EXIT.
+002210 FORMATEAR-BONO.
+002220     EVALUATE TRUE
+002230       WHEN R-MONEDA-EURO
+002240         MOVE 'EUR' TO SIMBOLO-MONEDA
+002250       WHEN R-MONEDA-PESO
+002260         MOVE 'MXN' TO SIMBOLO-MONEDA
+002270       WHEN OTHER
+002280         MOVE '$' TO SIMBOLO-MONEDA
+002290     END-EVALUATE.
+002300     MOVE R-BONO TO BONO-ED.
+002310     MOVE SPACES TO R-BONO-FMT.
+002320     STRING FUNCTION TRIM(SIMBOLO-MONEDA) DELIMITED BY SIZE
+002330       ' ' DELIMITED BY SIZE
+002340       FUNCTION TRIM(BONO-ED) DELIMITED BY SIZE
+002350       INTO R-BONO-FMT
+002360     END-STRING.
+002370     EXIT.
+002380 LIMPIAR-VARIABLES.
+002390     MOVE SPACES TO R-CLAVE.
+002400     MOVE SPACES TO R-BONO-FMT.
+002410     MOVE ZEROS TO R-BONO.
+002420     MOVE ZEROS TO R-PORC-APLICADO.                              
+002430     MOVE 'N' TO R-APLICA-BONO.                                  
+002440     MOVE SPACES TO R-TIPO-REND.                                 
+002450     MOVE ZEROS TO NUM-SAL.                                      
+002460     MOVE ZEROS TO NUM-REND.                                     
+002470     MOVE ZEROS TO NUM-ANT.                                      
+002480     MOVE ZEROS TO AUX-INDICE.                                   
+002490     MOVE ZEROS TO LONG-APE.                                     
+002500     MOVE 'N' TO SWITCH-ESP-ENC.                                 
+002510     MOVE 'N' TO SWITCH-FIN-ENC.                                 
+002520     EXIT.                                                       
+002530 END PROGRAM SBPROG1A.                                           
