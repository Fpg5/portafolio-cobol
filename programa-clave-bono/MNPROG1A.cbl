@@ -1,159 +1,672 @@
- 000100******************************************************************
- 000200* AUTHOR:  FERNANDO PEREZ G.                                     *
- 000300* DATE:    09/06/2025                                            *
- 000400* PURPOSE: PROGRAMA QUE CARGA EN MEMORIA DATOS DE EMPLEADOS,     *
- 000500*           LUEGO LLAMA A UN SUBPROGRAMA QUE GENERA UNA CLAVE    *
- 000600*           PARA CADA EMPLEADO Y FINALMENTE EVALUA SI SE OTORGA  *
- 000700*           UN BONO EN FUNCION DEL RENDIMIENTO O LA ANTIGUEDAD   *
- 000800******************************************************************
- 000900 IDENTIFICATION DIVISION.                                         
- 001000 PROGRAM-ID. MNPROG1A.                                            
- 001100 ENVIRONMENT DIVISION.                                            
- 001200*CONFIGURATION SECTION.                                           
- 001300 INPUT-OUTPUT SECTION.                                            
- 001400 FILE-CONTROL.                                                    
- 001500     SELECT EMPDATA ASSIGN TO EMPIN                                                            
- 001600       ORGANIZATION IS SEQUENTIAL.                                
- 001700 DATA DIVISION.                                                   
- 001800 FILE SECTION.                                                    
- 001900   FD EMPDATA                                                     
- 002000       RECORDING MODE IS F                                        
- 002100       DATA RECORD IS EMPDATALINEA.                               
- 002200   01 EMPDATALINEA.                                               
- 002300     05 ID-EMP           PIC X(4).                                
- 002400     05 NOM-EMP          PIC X(19).                               
- 002500     05 EDAD-EMP         PIC X(2).                                
- 002600     05 SEXO-EMP         PIC X(1).                                
- 002700     05 PUESTO-EMP       PIC X(15).                               
- 002800     05 ANT-EMP          PIC X(3).                                
- 002900     05 REND-EMP         PIC X(3).                                
- 003000     05 FILLER           PIC X.                                   
- 003100     05 SAL-EMP          PIC X(9).                               
- 003200     05 FILLER           PIC X(23).                              
- 003300 WORKING-STORAGE SECTION.                                        
- 003400   01 TABLA-EMP.                                                 
- 003500     05 LINEA-TABLA OCCURS 50 TIMES.                             
- 003600       10 ID-TAB         PIC X(4).                               
- 003700       10 NOM-TAB        PIC X(19).                              
- 003800       10 EDAD-TAB       PIC X(2).                               
- 003900       10 SEXO-TAB       PIC X(1).                               
- 004000       10 PUESTO-TAB     PIC X(15).                              
- 004100       10 ANT-TAB        PIC X(3).                               
- 004200       10 REND-TAB       PIC X(3).                               
- 004300       10 SAL-TAB        PIC X(9).                               
- 004400   01 SWITCH-TABLA-LLENA PIC X            VALUE 'N'.             
- 004500     88 TABLA-LLENA                       VALUE 'Y'.             
- 004600   01 SWITCH-FIN-ARCHIVO PIC X            VALUE 'N'.             
- 004700     88 FIN-ARCHIVO                       VALUE 'Y'.             
- 004800   77 CANT-REG           PIC 999          VALUE 000.             
- 004900   77 I                  PIC 999          VALUE 000.              
- 005000   77 IDX                PIC 999          VALUE 000.              
- 005100   77 FORM-BONO          PIC $ZZZ,ZZ9.99.                         
- 005200   77 NUM-ANT            PIC 999          VALUE 000.              
- 005300* VARIABLES QUE SERAN USADAS EN EL SUBPROGRAMA.                   
- 005400   77 P-ID               PIC X(4).                                
- 005500   77 P-NOM              PIC X(19).                               
- 005600   77 P-SEXO             PIC X.                                   
- 005700   77 P-PUESTO           PIC X(15).                               
- 005800   77 P-ANT              PIC X(3).                                
- 005900   77 P-REND             PIC X(3).                                
- 006000   77 P-SAL              PIC X(9).                                
- 006100   77 P-CLAVE            PIC X(25).                               
- 006200   77 P-APLICA-BONO      PIC X            VALUE 'N'.              
- 006300   77 P-BONO             PIC 9(7)V99.                             
- 006400   77 P-PORC-APLICADO    PIC 99           VALUE 00.               
- 006500   77 P-TIPO-REND        PIC X(12)        VALUE SPACES.           
- 006600 PROCEDURE DIVISION.                                              
- 006700 MAIN-PROCEDURE.                                                 
- 006800     PERFORM CARGAR-TABLA.                                       
- 006900     PERFORM MOSTRAR-TABLA.                                      
- 007000     PERFORM PROCESAR-TABLA.                                     
- 007100     STOP RUN.                                                   
- 007200 CARGAR-TABLA.                                                   
- 007300     PERFORM LIMPIAR-VARIABLES.                                  
- 007400     OPEN INPUT EMPDATA.                                         
- 007500     PERFORM LEER-LINEA.                                         
- 007600     PERFORM UNTIL FIN-ARCHIVO OR TABLA-LLENA                    
- 007700       PERFORM CARGAR-LINEA                                      
- 007800       PERFORM LEER-LINEA                                        
- 007900     END-PERFORM.                                                
- 008000     CLOSE EMPDATA.                                              
- 008100     EXIT.                                                       
- 008200 LEER-LINEA.                                                     
- 008300     READ EMPDATA                                                
- 008400       AT END                                                    
- 008500         MOVE 'Y' TO SWITCH-FIN-ARCHIVO                         
- 008600     END-READ.                                                  
- 008700     EXIT.                                                      
- 008800 CARGAR-LINEA.                                                  
- 008900     IF IDX > 50 THEN                                           
- 009000       MOVE 'Y' TO SWITCH-TABLA-LLENA                           
- 009100       EXIT PARAGRAPH                                           
- 009200     END-IF.                                                    
- 009300     ADD 1 TO IDX.                                              
- 009400     MOVE ID-EMP TO ID-TAB(IDX).                                
- 009500     MOVE NOM-EMP TO NOM-TAB(IDX).                              
- 009600     MOVE EDAD-EMP TO EDAD-TAB(IDX).                            
- 009700     MOVE SEXO-EMP TO SEXO-TAB(IDX).                            
- 009800     MOVE PUESTO-EMP TO PUESTO-TAB(IDX).                        
- 009900     MOVE ANT-EMP TO ANT-TAB(IDX).                              
- 010000     MOVE REND-EMP TO REND-TAB(IDX).                            
- 010100     MOVE SAL-EMP TO SAL-TAB(IDX).                              
- 010200     MOVE IDX TO CANT-REG.                                      
- 010300     EXIT.                                                       
- 010400 LIMPIAR-VARIABLES.                                              
- 010500     MOVE 'N' TO SWITCH-FIN-ARCHIVO.                             
- 010600     MOVE 'N' TO SWITCH-TABLA-LLENA.                             
- 010700     MOVE 0 TO IDX.                                              
- 010800     MOVE ZERO TO CANT-REG.                                      
- 010900     MOVE ZERO TO I.                                             
- 011000     MOVE ZERO TO FORM-BONO.                                     
- 011100     MOVE ZERO TO NUM-ANT.                                       
- 011200     EXIT.                                                       
- 011300 MOSTRAR-TABLA.                                                  
- 011400     DISPLAY "---------- REGISTRO DE EMPLEADOS ----------".      
- 011500     PERFORM VARYING I FROM 1 BY 1 UNTIL I > CANT-REG            
- 011600       DISPLAY " REGISTRO NUMERO " I ":"                         
- 011700       DISPLAY "   ID: " ID-TAB(I)                               
- 011800       DISPLAY "   EMPLEADO: " FUNCTION TRIM(NOM-TAB(I))         
- 011900       DISPLAY "   PUESTO: " FUNCTION TRIM(PUESTO-TAB(I))        
- 012000       DISPLAY "   EDAD: " EDAD-TAB(I)                            
- 012100       DISPLAY "___________________________________________"      
- 012200     END-PERFORM.                                                 
- 012300     EXIT.                                                        
- 012400 PROCESAR-TABLA.                                                  
- 012500     DISPLAY "---------- GENERA CLAVE Y APLICA BONO ----------".  
- 012600     PERFORM VARYING I FROM 1 BY 1 UNTIL I > CANT-REG             
- 012700       MOVE SPACES TO P-NOM                                       
- 012800       MOVE ID-TAB(I) TO P-ID                                     
- 012900       MOVE NOM-TAB(I) TO P-NOM                                   
- 013000       MOVE SEXO-TAB(I) TO P-SEXO                                 
- 013100       MOVE PUESTO-TAB(I) TO P-PUESTO                             
- 013200       MOVE ANT-TAB(I) TO P-ANT                                   
- 013300       MOVE REND-TAB(I) TO P-REND                                 
- 013400       MOVE SAL-TAB(I) TO P-SAL                                   
- 013500       CALL 'SBPROG1A' USING P-ID, P-NOM, P-SEXO, P-PUESTO, P-ANT,
- 013600-        P-REND, P-SAL, P-CLAVE, P-APLICA-BONO, P-BONO,           
- 013700-        P-PORC-APLICADO, P-TIPO-REND                             
- 013800       MOVE P-BONO TO FORM-BONO                                   
- 013900       DISPLAY "PROCESO NUMERO " I ":"                            
- 014000       DISPLAY " EMPLEADO: " FUNCTION TRIM(P-NOM)                 
- 014100       DISPLAY " RENDIMIENTO: " P-REND                            
- 014200       DISPLAY " ANTIGUEDAD: " P-ANT                              
- 014300       COMPUTE NUM-ANT = FUNCTION NUMVAL(P-ANT)                   
- 014400       IF NUM-ANT > 012 THEN                                      
- 014500         DISPLAY " POR " FUNCTION TRIM(P-TIPO-REND) " RENDIMIENTO"
- 014600         IF P-APLICA-BONO = 'Y' THEN                              
- 014700           DISPLAY "  SE AUTORIZA BONO DEL " P-PORC-APLICADO "%"  
- 014800           DISPLAY " BONO: " FORM-BONO                            
- 014900         ELSE                                                     
- 015000           DISPLAY "  NO SE AUTORIZA BONO"                        
- 015100         END-IF                                                   
- 015200       ELSE                                                       
- 015300         DISPLAY " POR ANTIGUEDAD NO SE AUTORIZA BONO"            
- 015400       END-IF                                                     
- 015500       DISPLAY " CLAVE GENERADA: " FUNCTION TRIM(P-CLAVE)         
- 015600       DISPLAY "______________________________"                   
- 015700     END-PERFORM.                                                
- 015800     EXIT.                                                       
- 015900 END PROGRAM MNPROG1A.                                           
\ No newline at end of file
+000010******************************************************************
+000020* AUTHOR:  FERNANDO PEREZ G.                                     *
+000030* DATE:    09/06/2025                                            *
+000040* PURPOSE: PROGRAMA QUE CARGA EN MEMORIA DATOS DE EMPLEADOS,     *
+000050*           LUEGO LLAMA A UN SUBPROGRAMA QUE GENERA UNA CLAVE    *
+000060*           PARA CADA EMPLEADO Y FINALMENTE EVALUA SI SE OTORGA  *
+000070*           UN BONO EN FUNCION DEL RENDIMIENTO O LA ANTIGUEDAD   *
+000080******************************************************************
+000090 IDENTIFICATION DIVISION.                                         
+000100 PROGRAM-ID. MNPROG1A.                                            
+000110 ENVIRONMENT DIVISION.                                            
+000120*CONFIGURATION SECTION.                                           
+000130 INPUT-OUTPUT SECTION.
+000140 FILE-CONTROL.
+000150     SELECT EMPDATA ASSIGN TO EMPIN
+000160       ORGANIZATION IS SEQUENTIAL.
+000170     SELECT RPT-BONO ASSIGN TO RPTBONO
+000180       ORGANIZATION IS SEQUENTIAL.
+000190     SELECT EXCEPCIONES ASSIGN TO EXCEPOUT
+000200       ORGANIZATION IS SEQUENTIAL.
+000210     SELECT AUDITORIA ASSIGN TO AUDITOUT
+000220       ORGANIZATION IS SEQUENTIAL.
+000230     SELECT CHKPT ASSIGN TO CHKPTF
+000240       ORGANIZATION IS SEQUENTIAL
+000250       FILE STATUS IS FS-CHKPT.
+000260     SELECT EXTRACTO ASSIGN TO CSVOUT
+000270       ORGANIZATION IS SEQUENTIAL.
+000280 DATA DIVISION.
+000290 FILE SECTION.
+000300   FD EMPDATA
+000310       RECORDING MODE IS F
+000320       DATA RECORD IS EMPDATALINEA.
+000330   COPY EMPDATLN.
+000340   FD RPT-BONO
+000350       RECORDING MODE IS F
+000360       DATA RECORD IS LINEA-RPT.
+000370   01 LINEA-RPT           PIC X(80).
+000380   FD EXCEPCIONES
+000390       RECORDING MODE IS F
+000400       DATA RECORD IS REG-EXCEPCION.
+000410   01 REG-EXCEPCION.
+000420     05 EXC-LINEA         PIC X(80).
+000430     05 EXC-MOTIVO        PIC X(40).
+000440   FD AUDITORIA
+000450       RECORDING MODE IS F
+000460       DATA RECORD IS REG-AUDITORIA.
+000470   01 REG-AUDITORIA.
+000480     05 AUD-FECHA         PIC 9(8).
+000490     05 AUD-ID-EMP        PIC X(4).
+000500     05 AUD-CLAVE         PIC X(25).
+000510     05 AUD-CLAVE-BASE    PIC X(25).
+000520     05 AUD-ANT           PIC X(3).
+000530     05 AUD-REND          PIC X(3).
+000540     05 AUD-PORC-APLICADO PIC 99.
+000550     05 AUD-BONO          PIC 9(7)V99.
+000555     05 AUD-MONEDA        PIC X(3).
+000560   FD CHKPT
+000570       RECORDING MODE IS F
+000580       DATA RECORD IS REG-CHKPT.
+000590   01 REG-CHKPT.
+000600     05 CK-ULTIMO-IDX     PIC 9(4).
+000610     05 CK-ULTIMO-ID      PIC X(4).
+000620     05 CK-TOTAL-PROCESADOS    PIC 9(4).
+000630     05 CK-TOTAL-BONO-SI       PIC 9(4).
+000640     05 CK-TOTAL-BONO-NO       PIC 9(4).
+000650     05 CK-TOTAL-BONO-PAGADO   PIC 9(9)V99.
+000660     05 CK-CONT-BUEN           PIC 9(4).
+000670     05 CK-CONT-EXCELENTE      PIC 9(4).
+000680     05 CK-CONT-SOBRESALIENTE  PIC 9(4).
+000690     05 CK-CONT-INSUFICIENTE   PIC 9(4).
+000700     05 CK-CONT-SIN-ANTIGUEDAD PIC 9(4).
+000710     05 CK-BONO-BUEN           PIC 9(9)V99.
+000720     05 CK-BONO-EXCELENTE      PIC 9(9)V99.
+000730     05 CK-BONO-SOBRESALIENTE  PIC 9(9)V99.
+000740     05 CK-CONT-CLAVES-DUP     PIC 9(4).
+000750     05 CK-NUM-PAGINA          PIC 999.
+000760     05 CK-CONT-CONTRATO       PIC 9(4).
+000770     05 CK-CONT-MONEDA-USD     PIC 9(4).
+000780     05 CK-CONT-MONEDA-EUR     PIC 9(4).
+000790     05 CK-CONT-MONEDA-MXN     PIC 9(4).
+000800   FD EXTRACTO
+000810       RECORDING MODE IS F
+000820       DATA RECORD IS LINEA-CSV.
+000830   01 LINEA-CSV            PIC X(80).
+000840 WORKING-STORAGE SECTION.
+000850   01 TABLA-EMP.                                                 
+000860     05 LINEA-TABLA OCCURS 9999 TIMES.
+000870       10 ID-TAB         PIC X(4).                               
+000880       10 NOM-TAB        PIC X(19).                              
+000890       10 EDAD-TAB       PIC X(2).                               
+000900       10 SEXO-TAB       PIC X(1).                               
+000910       10 PUESTO-TAB     PIC X(15).                              
+000920       10 ANT-TAB        PIC X(3).                               
+000930       10 REND-TAB       PIC X(3).                               
+000940       10 SAL-TAB        PIC X(9).
+000950       10 TIPOEMPLEO-TAB PIC X(1).
+000960       10 MONEDA-TAB     PIC X(3).
+000970   01 SWITCH-TABLA-LLENA PIC X            VALUE 'N'.
+000980     88 TABLA-LLENA                       VALUE 'Y'.             
+000990   01 SWITCH-FIN-ARCHIVO PIC X            VALUE 'N'.
+001000     88 FIN-ARCHIVO                       VALUE 'Y'.
+001010   01 SWITCH-LINEA-VALIDA PIC X           VALUE 'Y'.
+001020     88 LINEA-VALIDA                      VALUE 'Y'.
+001030   01 SWITCH-FIN-AUD-R    PIC X           VALUE 'N'.
+001040     88 FIN-AUD-R                         VALUE 'Y'.
+001050   77 CONT-EXCLUIDOS      PIC 9(4)         VALUE 0000.
+001060   77 MOTIVO-RECHAZO      PIC X(40)        VALUE SPACES.
+001070   77 CANT-REG           PIC 9(4)         VALUE 0000.
+001080   77 I                  PIC 9(4)         VALUE 0000.
+001090   77 J                  PIC 9(4)         VALUE 0000.
+001100   77 K                  PIC 9(4)         VALUE 0000.
+001110   01 SWAP-LINEA         PIC X(60).
+001120   77 CONT-DESCARTADOS   PIC 9(4)         VALUE 0000.
+001130   77 IDX                PIC 9(4)         VALUE 0000.
+001140   77 CSV-BONO-ED         PIC ZZZZZZ9.99.
+001150   77 CSV-PORC-ED         PIC Z9.
+001160   77 NUM-ANT            PIC 999          VALUE 000.
+001170* VARIABLES PARA DETECTAR CLAVES DUPLICADAS EN LA CORRIDA.
+001180   77 CANT-VISTAS PIC 9(4)         VALUE 0000.
+001190   77 KDUP               PIC 9(4)         VALUE 0000.
+001200   77 CONT-CLAVE-REPETIDA PIC 9(4)        VALUE 0000.
+001210   77 SUFIJO-DUP-ED      PIC ZZZ9.
+001220   77 CLAVE-BASE         PIC X(25)        VALUE SPACES.
+001230   77 CONT-CLAVES-DUPLICADAS PIC 9(4)     VALUE 0000.
+001240   77 LARGO-BASE-DUP     PIC 99           VALUE 00.
+001250   77 LARGO-SUF-DUP      PIC 99           VALUE 00.
+001260   01 TABLA-CLAVES-VISTAS.
+001270     05 CLAVE-VISTA OCCURS 9999 TIMES     PIC X(25).
+001280* VARIABLES QUE SERAN USADAS EN EL SUBPROGRAMA.                   
+001290   77 P-ID               PIC X(4).                                
+001300   77 P-NOM              PIC X(19).                               
+001310   77 P-SEXO             PIC X.                                   
+001320   77 P-PUESTO           PIC X(15).                               
+001330   77 P-ANT              PIC X(3).                                
+001340   77 P-REND             PIC X(3).                                
+001350   77 P-SAL              PIC X(9).                                
+001360   77 P-TIPO-EMPLEO      PIC X(1).
+001370   77 P-MONEDA           PIC X(3).
+001380   77 P-CLAVE            PIC X(25).
+001390   77 P-APLICA-BONO      PIC X            VALUE 'N'.
+001400   77 P-BONO             PIC 9(7)V99.
+001410   77 P-PORC-APLICADO    PIC 99           VALUE 00.
+001420   77 P-TIPO-REND        PIC X(13)        VALUE SPACES.
+001430   77 P-BONO-FMT         PIC X(15)        VALUE SPACES.
+001440* VARIABLES DE TOTALES DE CONTROL DE PROCESAR-TABLA.
+001450   77 TOTAL-PROCESADOS    PIC 9(4)         VALUE 0000.
+001460   77 TOTAL-BONO-SI       PIC 9(4)         VALUE 0000.
+001470   77 TOTAL-BONO-NO       PIC 9(4)         VALUE 0000.
+001480   77 TOTAL-BONO-PAGADO   PIC 9(9)V99      VALUE 0.
+001490   77 CONT-BUEN           PIC 9(4)         VALUE 0000.
+001500   77 CONT-EXCELENTE      PIC 9(4)         VALUE 0000.
+001510   77 CONT-INSUFICIENTE   PIC 9(4)         VALUE 0000.
+001520   77 CONT-SOBRESALIENTE PIC 9(4)         VALUE 0000.
+001530   77 CONT-SIN-ANTIGUEDAD PIC 9(4)         VALUE 0000.
+001540   77 CONT-CONTRATO       PIC 9(4)         VALUE 0000.
+001550* VARIABLES PARA DETECTAR MEZCLA DE MONEDAS EN LOS TOTALES.
+001560   77 CONT-MONEDA-USD     PIC 9(4)         VALUE 0000.
+001570   77 CONT-MONEDA-EUR     PIC 9(4)         VALUE 0000.
+001580   77 CONT-MONEDA-MXN     PIC 9(4)         VALUE 0000.
+001590   77 BONO-BUEN           PIC 9(9)V99      VALUE 0.
+001600   77 BONO-SOBRESALIENTE  PIC 9(9)V99      VALUE 0.
+001610   77 BONO-EXCELENTE      PIC 9(9)V99      VALUE 0.
+001620   77 FORM-TOTAL-BONO     PIC $ZZ,ZZZ,ZZ9.99.
+001630* VARIABLES DE CHECKPOINT/REINICIO DE PROCESAR-TABLA. SE
+001640* CHECKPOINTEA DESPUES DE CADA REGISTRO PARA QUE EL PUNTO DE
+001650* REINICIO COINCIDA EXACTAMENTE CON LO YA ESCRITO EN RPT-BONO,
+001660* AUDITORIA Y EXTRACTO, EVITANDO REPROCESAR (Y DUPLICAR) UN
+001670* REGISTRO QUE YA QUEDO GRABADO ANTES DE UN CORTE.
+001680   77 FS-CHKPT            PIC XX           VALUE '00'.
+001690   77 IDX-INICIO          PIC 9(4)         VALUE 0001.
+001695   77 REG-YA-PROCESADOS   PIC 9(4)         VALUE 0000.
+001700* VARIABLES DEL REPORTE IMPRESO DE BONOS (RPT-BONO).
+001710   77 LIN-PAGINA          PIC 99           VALUE 00.
+001720   77 MAX-LIN-PAGINA      PIC 99           VALUE 20.
+001730   77 NUM-PAGINA          PIC 999          VALUE 000.
+001740   01 FECHA-CORRIDA.
+001750     05 FC-ANIO           PIC 9(4).
+001760     05 FC-MES            PIC 99.
+001770     05 FC-DIA            PIC 99.
+001780   01 FECHA-CORRIDA-R     REDEFINES FECHA-CORRIDA PIC 9(8).
+001790   01 ENCABEZADO-RPT-1.
+001800     05 FILLER            PIC X(20)        VALUE
+001810          "REPORTE DE BONOS".
+001820     05 FILLER            PIC X(8)         VALUE "PAGINA: ".
+001830     05 ENC1-PAGINA       PIC ZZ9.
+001840     05 FILLER            PIC X(10)        VALUE SPACES.
+001850     05 FILLER            PIC X(7)         VALUE "FECHA: ".
+001860     05 ENC1-MES          PIC 99.
+001870     05 FILLER            PIC X            VALUE "/".
+001880     05 ENC1-DIA          PIC 99.
+001890     05 FILLER            PIC X            VALUE "/".
+001900     05 ENC1-ANIO         PIC 9(4).
+001910   01 ENCABEZADO-RPT-2.
+001920     05 FILLER            PIC X(6)         VALUE "CLAVE".
+001930     05 FILLER            PIC X(21)        VALUE SPACES.
+001940     05 FILLER            PIC X(12)        VALUE "RENDIMIENTO ".
+001950     05 FILLER            PIC X(11)        VALUE "ANTIGUEDAD ".
+001960     05 FILLER            PIC X(6)         VALUE "BONO".
+001970   01 DETALLE-RPT.
+001980     05 DET-CLAVE         PIC X(25).
+001990     05 FILLER            PIC X(2)         VALUE SPACES.
+002000     05 DET-REND          PIC X(3).
+002010     05 FILLER            PIC X(9)         VALUE SPACES.
+002020     05 DET-ANT           PIC X(3).
+002030     05 FILLER            PIC X(9)         VALUE SPACES.
+002040     05 DET-BONO          PIC X(15).
+002050 PROCEDURE DIVISION.
+002060 MAIN-PROCEDURE.
+002070     PERFORM CARGAR-TABLA.
+002080     PERFORM ORDENAR-TABLA.
+002090     PERFORM MOSTRAR-TABLA.
+002100     PERFORM LEER-CHECKPOINT.
+002110     PERFORM ABRIR-REPORTE.
+002120     PERFORM PROCESAR-TABLA.
+002130     PERFORM CERRAR-REPORTE.
+002140     STOP RUN.                                                   
+002150 CARGAR-TABLA.
+002160     PERFORM LIMPIAR-VARIABLES.
+002170     OPEN INPUT EMPDATA.
+002180     OPEN OUTPUT EXCEPCIONES.
+002190     PERFORM LEER-LINEA.
+002200     PERFORM UNTIL FIN-ARCHIVO
+002210       IF TABLA-LLENA
+002220         ADD 1 TO CONT-DESCARTADOS
+002230       ELSE
+002240         PERFORM VALIDAR-LINEA
+002250         IF LINEA-VALIDA
+002260           PERFORM CARGAR-LINEA
+002270         ELSE
+002280           PERFORM RECHAZAR-LINEA
+002290         END-IF
+002300       END-IF
+002310       PERFORM LEER-LINEA
+002320     END-PERFORM.
+002330     CLOSE EMPDATA.
+002340     CLOSE EXCEPCIONES.
+002350     IF CONT-DESCARTADOS > 0 THEN
+002360       DISPLAY "*** ATENCION: " CONT-DESCARTADOS
+002370         " REGISTRO(S) DE EMPDATA NO CARGADOS ***"
+002380     END-IF.
+002390     IF CONT-EXCLUIDOS > 0 THEN
+002400       DISPLAY "*** ATENCION: " CONT-EXCLUIDOS
+002410         " REGISTRO(S) DE EMPDATA RECHAZADOS POR VALIDACION,"
+002420         " VER EXCEPOUT ***"
+002430     END-IF.
+002440     EXIT.
+002450 ORDENAR-TABLA.
+002460     PERFORM VARYING J FROM 1 BY 1 UNTIL J >= CANT-REG
+002470       PERFORM VARYING K FROM 1 BY 1 UNTIL K > (CANT-REG - J)
+002480         IF PUESTO-TAB(K) > PUESTO-TAB(K + 1) THEN
+002490           MOVE LINEA-TABLA(K) TO SWAP-LINEA
+002500           MOVE LINEA-TABLA(K + 1) TO LINEA-TABLA(K)
+002510           MOVE SWAP-LINEA TO LINEA-TABLA(K + 1)
+002520         END-IF
+002530       END-PERFORM
+002540     END-PERFORM.
+002550     EXIT.
+002560 LEER-LINEA.                                                     
+002570     READ EMPDATA                                                
+002580       AT END                                                    
+002590         MOVE 'Y' TO SWITCH-FIN-ARCHIVO                         
+002600     END-READ.                                                  
+002610     EXIT.                                                      
+002620 CARGAR-LINEA.
+002630     IF IDX >= 9999 THEN
+002640       MOVE 'Y' TO SWITCH-TABLA-LLENA
+002650       ADD 1 TO CONT-DESCARTADOS
+002660       DISPLAY "*** ATENCION: TABLA LLENA, SE DESCARTA EL"
+002670         " REGISTRO ID " ID-EMP " ***"
+002680       EXIT PARAGRAPH
+002690     END-IF.
+002700     ADD 1 TO IDX.                                              
+002710     MOVE ID-EMP TO ID-TAB(IDX).                                
+002720     MOVE NOM-EMP TO NOM-TAB(IDX).                              
+002730     MOVE EDAD-EMP TO EDAD-TAB(IDX).                            
+002740     MOVE SEXO-EMP TO SEXO-TAB(IDX).                            
+002750     MOVE PUESTO-EMP TO PUESTO-TAB(IDX).                        
+002760     MOVE ANT-EMP TO ANT-TAB(IDX).                              
+002770     MOVE REND-EMP TO REND-TAB(IDX).                            
+002780     MOVE SAL-EMP TO SAL-TAB(IDX).                              
+002790     MOVE TIPO-EMPLEO-EMP TO TIPOEMPLEO-TAB(IDX).
+002800     MOVE MONEDA-EMP TO MONEDA-TAB(IDX).
+002810     MOVE IDX TO CANT-REG.                                      
+002820     EXIT.                                                       
+002830 VALIDAR-LINEA.
+002840     MOVE 'Y' TO SWITCH-LINEA-VALIDA.
+002850     MOVE SPACES TO MOTIVO-RECHAZO.
+002860     IF EDAD-EMP NOT NUMERIC THEN
+002870       MOVE 'N' TO SWITCH-LINEA-VALIDA
+002880       MOVE "EDAD-EMP NO NUMERICA" TO MOTIVO-RECHAZO
+002890     ELSE IF ANT-EMP NOT NUMERIC THEN
+002900       MOVE 'N' TO SWITCH-LINEA-VALIDA
+002910       MOVE "ANT-EMP NO NUMERICA" TO MOTIVO-RECHAZO
+002920     ELSE IF REND-EMP NOT NUMERIC THEN
+002930       MOVE 'N' TO SWITCH-LINEA-VALIDA
+002940       MOVE "REND-EMP NO NUMERICA" TO MOTIVO-RECHAZO
+002950     ELSE IF SAL-EMP NOT NUMERIC THEN
+002960       MOVE 'N' TO SWITCH-LINEA-VALIDA
+002970       MOVE "SAL-EMP NO NUMERICA" TO MOTIVO-RECHAZO
+002980     ELSE IF SEXO-EMP NOT = 'M' AND SEXO-EMP NOT = 'F' THEN
+002990       MOVE 'N' TO SWITCH-LINEA-VALIDA
+003000       MOVE "SEXO-EMP FUERA DE DOMINIO" TO MOTIVO-RECHAZO
+003010     ELSE IF NOT EMPLEO-TIEMPO-COMPLETO
+003020                 AND NOT EMPLEO-MEDIO-TIEMPO
+003030                 AND NOT EMPLEO-CONTRATO THEN
+003040       MOVE 'N' TO SWITCH-LINEA-VALIDA
+003050       MOVE "TIPO-EMPLEO-EMP FUERA DE DOMINIO" TO MOTIVO-RECHAZO
+003060     ELSE IF NOT MONEDA-DOLAR
+003070                 AND NOT MONEDA-EURO
+003080                 AND NOT MONEDA-PESO THEN
+003090       MOVE 'N' TO SWITCH-LINEA-VALIDA
+003100       MOVE "MONEDA-EMP FUERA DE DOMINIO" TO MOTIVO-RECHAZO
+003110     END-IF.
+003120     EXIT.
+003130 RECHAZAR-LINEA.
+003140     ADD 1 TO CONT-EXCLUIDOS.
+003150     MOVE EMPDATALINEA TO EXC-LINEA.
+003160     MOVE MOTIVO-RECHAZO TO EXC-MOTIVO.
+003170     WRITE REG-EXCEPCION.
+003180     DISPLAY "*** ATENCION: REGISTRO ID " ID-EMP " RECHAZADO - "
+003190       FUNCTION TRIM(MOTIVO-RECHAZO) " ***".
+003200     EXIT.
+003210 LIMPIAR-VARIABLES.                                              
+003220     MOVE 'N' TO SWITCH-FIN-ARCHIVO.                             
+003230     MOVE 'N' TO SWITCH-TABLA-LLENA.                             
+003240     MOVE 0 TO IDX.                                              
+003250     MOVE ZERO TO CANT-REG.                                      
+003260     MOVE ZERO TO I.
+003270     MOVE ZERO TO CONT-DESCARTADOS.
+003280     MOVE ZERO TO CONT-EXCLUIDOS.
+003290     MOVE 'Y' TO SWITCH-LINEA-VALIDA.
+003300     MOVE ZERO TO TOTAL-PROCESADOS TOTAL-BONO-SI TOTAL-BONO-NO.
+003310     MOVE ZERO TO TOTAL-BONO-PAGADO.
+003320     MOVE ZERO TO CONT-BUEN CONT-EXCELENTE CONT-INSUFICIENTE.
+003330     MOVE ZERO TO CONT-SIN-ANTIGUEDAD BONO-BUEN BONO-EXCELENTE.
+003340     MOVE ZERO TO CONT-SOBRESALIENTE BONO-SOBRESALIENTE.
+003350     MOVE ZERO TO CONT-CONTRATO.
+003360     MOVE ZERO TO CONT-MONEDA-USD CONT-MONEDA-EUR CONT-MONEDA-MXN.
+003370     MOVE ZERO TO NUM-ANT.
+003380     EXIT.                                                       
+003390 MOSTRAR-TABLA.                                                  
+003400     DISPLAY "---------- REGISTRO DE EMPLEADOS ----------".      
+003410     PERFORM VARYING I FROM 1 BY 1 UNTIL I > CANT-REG            
+003420       DISPLAY " REGISTRO NUMERO " I ":"                         
+003430       DISPLAY "   ID: " ID-TAB(I)                               
+003440       DISPLAY "   EMPLEADO: " FUNCTION TRIM(NOM-TAB(I))         
+003450       DISPLAY "   PUESTO: " FUNCTION TRIM(PUESTO-TAB(I))        
+003460       DISPLAY "   EDAD: " EDAD-TAB(I)                            
+003470       DISPLAY "___________________________________________"      
+003480     END-PERFORM.                                                 
+003490     EXIT.                                                        
+003500 PROCESAR-TABLA.
+003510     DISPLAY "---------- GENERA CLAVE Y APLICA BONO ----------".
+003520     IF IDX-INICIO > 1 THEN
+003530       DISPLAY "*** REINICIO: SE OMITEN LOS PRIMEROS "
+003540         REG-YA-PROCESADOS " REGISTRO(S) YA PROCESADOS ***"
+003550     END-IF.
+003560     PERFORM VARYING I FROM IDX-INICIO BY 1 UNTIL I > CANT-REG
+003570       MOVE SPACES TO P-NOM                                       
+003580       MOVE ID-TAB(I) TO P-ID                                     
+003590       MOVE NOM-TAB(I) TO P-NOM                                   
+003600       MOVE SEXO-TAB(I) TO P-SEXO                                 
+003610       MOVE PUESTO-TAB(I) TO P-PUESTO                             
+003620       MOVE ANT-TAB(I) TO P-ANT                                   
+003630       MOVE REND-TAB(I) TO P-REND
+003640       MOVE SAL-TAB(I) TO P-SAL
+003650       MOVE TIPOEMPLEO-TAB(I) TO P-TIPO-EMPLEO
+003660       MOVE MONEDA-TAB(I) TO P-MONEDA
+003670       CALL 'SBPROG1A' USING P-ID, P-NOM, P-SEXO, P-PUESTO, P-ANT,
+003680-        P-REND, P-SAL, P-TIPO-EMPLEO, P-MONEDA, P-CLAVE,
+003690-        P-APLICA-BONO, P-BONO, P-PORC-APLICADO, P-TIPO-REND,
+003700-        P-BONO-FMT
+003710       PERFORM VERIFICAR-CLAVE-DUPLICADA
+003720       DISPLAY "PROCESO NUMERO " I ":"
+003730       DISPLAY " EMPLEADO: " FUNCTION TRIM(P-NOM)                 
+003740       DISPLAY " RENDIMIENTO: " P-REND                            
+003750       DISPLAY " ANTIGUEDAD: " P-ANT                              
+003760       COMPUTE NUM-ANT = FUNCTION NUMVAL(P-ANT)
+003770       ADD 1 TO TOTAL-PROCESADOS
+003780       IF P-APLICA-BONO = 'Y' THEN
+003790         ADD 1 TO TOTAL-BONO-SI
+003800         ADD P-BONO TO TOTAL-BONO-PAGADO
+003810       ELSE
+003820         ADD 1 TO TOTAL-BONO-NO
+003830       END-IF
+003840       IF P-MONEDA = "USD" THEN
+003850         ADD 1 TO CONT-MONEDA-USD
+003860       ELSE IF P-MONEDA = "EUR" THEN
+003870         ADD 1 TO CONT-MONEDA-EUR
+003880       ELSE IF P-MONEDA = "MXN" THEN
+003890         ADD 1 TO CONT-MONEDA-MXN
+003900       END-IF
+003910       IF FUNCTION TRIM(P-TIPO-REND) = "ANTIGUEDAD" THEN
+003920         ADD 1 TO CONT-SIN-ANTIGUEDAD
+003930         DISPLAY " POR ANTIGUEDAD NO SE AUTORIZA BONO"
+003940       ELSE IF FUNCTION TRIM(P-TIPO-REND) = "CONTRATO" THEN
+003950         ADD 1 TO CONT-CONTRATO
+003960         DISPLAY " EMPLEADO POR CONTRATO, NO APLICA BONO POR"
+003970           " RENDIMIENTO"
+003980       ELSE
+003990         IF FUNCTION TRIM(P-TIPO-REND) = "BUEN" THEN
+004000           ADD 1 TO CONT-BUEN
+004010           ADD P-BONO TO BONO-BUEN
+004020         ELSE
+004030           IF FUNCTION TRIM(P-TIPO-REND) = "EXCELENTE" THEN
+004040             ADD 1 TO CONT-EXCELENTE
+004050             ADD P-BONO TO BONO-EXCELENTE
+004060           ELSE
+004070             IF FUNCTION TRIM(P-TIPO-REND) = "SOBRESALIENTE" THEN
+004080               ADD 1 TO CONT-SOBRESALIENTE
+004090               ADD P-BONO TO BONO-SOBRESALIENTE
+004100             ELSE
+004110               IF FUNCTION TRIM(P-TIPO-REND) = "INSUFICIENTE" THEN
+004120                 ADD 1 TO CONT-INSUFICIENTE
+004130               END-IF
+004140             END-IF
+004150           END-IF
+004160         END-IF
+004170         DISPLAY " POR " FUNCTION TRIM(P-TIPO-REND) " RENDIMIENTO"
+004180         IF P-APLICA-BONO = 'Y' THEN
+004190           DISPLAY "  SE AUTORIZA BONO DEL " P-PORC-APLICADO "%"
+004200           DISPLAY " BONO: " FUNCTION TRIM(P-BONO-FMT)
+004210         ELSE
+004220           DISPLAY "  NO SE AUTORIZA BONO"
+004230         END-IF
+004240       END-IF
+004250       END-IF
+004260       DISPLAY " CLAVE GENERADA: " FUNCTION TRIM(P-CLAVE)
+004270       DISPLAY "______________________________"
+004280       PERFORM REGISTRAR-AUDITORIA
+004290       PERFORM ESCRIBIR-EXTRACTO-CSV
+004300       PERFORM IMPRIMIR-DETALLE-RPT
+004310       PERFORM ESCRIBIR-CHECKPOINT
+004320     END-PERFORM.
+004330     PERFORM LIMPIAR-CHECKPOINT.
+004340     PERFORM IMPRIMIR-TOTALES.
+004350     EXIT.
+004360 ABRIR-REPORTE.
+004370     ACCEPT FECHA-CORRIDA-R FROM DATE YYYYMMDD.
+004380     MOVE 99 TO LIN-PAGINA.
+004390     IF IDX-INICIO > 1 THEN
+004400       PERFORM RECONSTRUIR-CLAVES-VISTAS
+004410       OPEN EXTEND RPT-BONO
+004420       OPEN EXTEND AUDITORIA
+004430       OPEN EXTEND EXTRACTO
+004440     ELSE
+004450       MOVE ZERO TO NUM-PAGINA
+004460       OPEN OUTPUT RPT-BONO
+004470       OPEN OUTPUT AUDITORIA
+004480       OPEN OUTPUT EXTRACTO
+004490       MOVE "ID_EMP,CLAVE,BONO,PORCENTAJE,MONEDA" TO LINEA-CSV
+004500       WRITE LINEA-CSV
+004510     END-IF.
+004520     EXIT.
+004530*----------------------------------------------------------
+004540* RECONSTRUYE EN MEMORIA LA TABLA DE CLAVES YA GENERADAS,
+004550* LEYENDO LA CLAVE BASE (SIN SUFIJO) DE CADA REGISTRO DE
+004560* AUDITORIA DE LA CORRIDA ANTERIOR, PARA QUE LA DETECCION
+004570* DE DUPLICADOS SIGA SIENDO CORRECTA TRAS UN REINICIO.
+004580*----------------------------------------------------------
+004590 RECONSTRUIR-CLAVES-VISTAS.
+004600     MOVE 0 TO CANT-VISTAS.
+004610     MOVE 'N' TO SWITCH-FIN-AUD-R.
+004620     OPEN INPUT AUDITORIA.
+004630     PERFORM LEER-AUDITORIA-REINICIO.
+004640     PERFORM UNTIL FIN-AUD-R
+004650       ADD 1 TO CANT-VISTAS
+004660       MOVE AUD-CLAVE-BASE TO CLAVE-VISTA(CANT-VISTAS)
+004670       PERFORM LEER-AUDITORIA-REINICIO
+004680     END-PERFORM.
+004690     CLOSE AUDITORIA.
+004700     EXIT.
+004710 LEER-AUDITORIA-REINICIO.
+004720     READ AUDITORIA
+004730       AT END
+004740         MOVE 'Y' TO SWITCH-FIN-AUD-R
+004750     END-READ.
+004760     EXIT.
+004770 REGISTRAR-AUDITORIA.
+004780     MOVE FECHA-CORRIDA-R TO AUD-FECHA.
+004790     MOVE P-ID TO AUD-ID-EMP.
+004800     MOVE P-CLAVE TO AUD-CLAVE.
+004810     MOVE CLAVE-BASE TO AUD-CLAVE-BASE.
+004820     MOVE P-ANT TO AUD-ANT.
+004830     MOVE P-REND TO AUD-REND.
+004840     MOVE P-PORC-APLICADO TO AUD-PORC-APLICADO.
+004850     MOVE P-BONO TO AUD-BONO.
+004855     MOVE P-MONEDA TO AUD-MONEDA.
+004860     WRITE REG-AUDITORIA.
+004870     EXIT.
+004880 ESCRIBIR-EXTRACTO-CSV.
+004890     MOVE P-BONO TO CSV-BONO-ED.
+004900     MOVE P-PORC-APLICADO TO CSV-PORC-ED.
+004910     MOVE SPACES TO LINEA-CSV.
+004920     STRING FUNCTION TRIM(P-ID) DELIMITED BY SIZE
+004930       "," DELIMITED BY SIZE
+004940       FUNCTION TRIM(P-CLAVE) DELIMITED BY SIZE
+004950       "," DELIMITED BY SIZE
+004960       FUNCTION TRIM(CSV-BONO-ED) DELIMITED BY SIZE
+004970       "," DELIMITED BY SIZE
+004980       FUNCTION TRIM(CSV-PORC-ED) DELIMITED BY SIZE
+004985       "," DELIMITED BY SIZE
+004987       FUNCTION TRIM(P-MONEDA) DELIMITED BY SIZE
+004990       INTO LINEA-CSV
+005000     END-STRING.
+005010     WRITE LINEA-CSV.
+005020     EXIT.
+005030 VERIFICAR-CLAVE-DUPLICADA.
+005040     MOVE P-CLAVE TO CLAVE-BASE.
+005050     MOVE 0 TO CONT-CLAVE-REPETIDA.
+005060     PERFORM VARYING KDUP FROM 1 BY 1 UNTIL KDUP > CANT-VISTAS
+005070       IF CLAVE-VISTA(KDUP) = CLAVE-BASE THEN
+005080         ADD 1 TO CONT-CLAVE-REPETIDA
+005090       END-IF
+005100     END-PERFORM.
+005110     IF CONT-CLAVE-REPETIDA > 0 THEN
+005120       ADD 1 TO CONT-CLAVE-REPETIDA
+005130       ADD 1 TO CONT-CLAVES-DUPLICADAS
+005140       MOVE CONT-CLAVE-REPETIDA TO SUFIJO-DUP-ED
+005150       COMPUTE LARGO-BASE-DUP =
+005160         FUNCTION LENGTH(FUNCTION TRIM(CLAVE-BASE))
+005170       COMPUTE LARGO-SUF-DUP =
+005180         FUNCTION LENGTH(FUNCTION TRIM(SUFIJO-DUP-ED))
+005190       IF LARGO-BASE-DUP + 1 + LARGO-SUF-DUP > 25 THEN
+005200         COMPUTE LARGO-BASE-DUP = 25 - 1 - LARGO-SUF-DUP
+005210       END-IF
+005220       MOVE SPACES TO P-CLAVE
+005230       STRING CLAVE-BASE(1:LARGO-BASE-DUP) DELIMITED BY SIZE
+005240         "-" DELIMITED BY SIZE
+005250         FUNCTION TRIM(SUFIJO-DUP-ED) DELIMITED BY SIZE
+005260         INTO P-CLAVE
+005270         ON OVERFLOW
+005280           DISPLAY "*** ATENCION: CLAVE PARA ID " P-ID
+005290             " SE TRUNCO AL DESAMBIGUAR ***"
+005300       END-STRING
+005310       DISPLAY "*** ATENCION: CLAVE DUPLICADA PARA ID " P-ID
+005320         ", SE AJUSTO A " FUNCTION TRIM(P-CLAVE) " ***"
+005330     END-IF.
+005340     ADD 1 TO CANT-VISTAS.
+005350     MOVE CLAVE-BASE TO CLAVE-VISTA(CANT-VISTAS).
+005360     EXIT.
+005370 IMPRIMIR-ENCABEZADO-RPT.
+005380     ADD 1 TO NUM-PAGINA.
+005390     MOVE NUM-PAGINA TO ENC1-PAGINA.
+005400     MOVE FC-MES TO ENC1-MES.
+005410     MOVE FC-DIA TO ENC1-DIA.
+005420     MOVE FC-ANIO TO ENC1-ANIO.
+005430     MOVE ENCABEZADO-RPT-1 TO LINEA-RPT.
+005440     WRITE LINEA-RPT AFTER ADVANCING PAGE.
+005450     MOVE ENCABEZADO-RPT-2 TO LINEA-RPT.
+005460     WRITE LINEA-RPT AFTER ADVANCING 2 LINES.
+005470     MOVE SPACES TO LINEA-RPT.
+005480     WRITE LINEA-RPT AFTER ADVANCING 1 LINES.
+005490     MOVE 3 TO LIN-PAGINA.
+005500     EXIT.
+005510 IMPRIMIR-DETALLE-RPT.
+005520     IF LIN-PAGINA >= MAX-LIN-PAGINA THEN
+005530       PERFORM IMPRIMIR-ENCABEZADO-RPT
+005540     END-IF.
+005550     MOVE P-CLAVE TO DET-CLAVE.
+005560     MOVE P-REND TO DET-REND.
+005570     MOVE P-ANT TO DET-ANT.
+005580     MOVE P-BONO-FMT TO DET-BONO.
+005590     MOVE DETALLE-RPT TO LINEA-RPT.
+005600     WRITE LINEA-RPT AFTER ADVANCING 1 LINES.
+005610     ADD 1 TO LIN-PAGINA.
+005620     EXIT.
+005630 CERRAR-REPORTE.
+005640     CLOSE RPT-BONO.
+005650     CLOSE AUDITORIA.
+005660     CLOSE EXTRACTO.
+005670     EXIT.
+005680 IMPRIMIR-TOTALES.
+005690     MOVE TOTAL-BONO-PAGADO TO FORM-TOTAL-BONO.
+005700     DISPLAY "---------- TOTALES DE CONTROL ----------".
+005710     DISPLAY " EMPLEADOS PROCESADOS: " TOTAL-PROCESADOS.
+005720     DISPLAY " BONOS AUTORIZADOS:    " TOTAL-BONO-SI.
+005730     DISPLAY " BONOS DENEGADOS:      " TOTAL-BONO-NO.
+005740     DISPLAY " TOTAL PAGADO EN BONOS: " FORM-TOTAL-BONO.
+005750     DISPLAY " -- DESGLOSE POR RENDIMIENTO --".
+005760     DISPLAY "   BUEN RENDIMIENTO:        " CONT-BUEN
+005770       " EMPLEADOS, " BONO-BUEN " EN BONOS".
+005780     DISPLAY "   EXCELENTE RENDIMIENTO:   " CONT-EXCELENTE
+005790       " EMPLEADOS, " BONO-EXCELENTE " EN BONOS".
+005800     DISPLAY "   RENDIMIENTO SOBRESALIENTE:" CONT-SOBRESALIENTE
+005810       " EMPLEADOS, " BONO-SOBRESALIENTE " EN BONOS".
+005820     DISPLAY "   RENDIMIENTO INSUFICIENTE:" CONT-INSUFICIENTE
+005830       " EMPLEADOS".
+005840     DISPLAY "   SIN ANTIGUEDAD SUFICIENTE:" CONT-SIN-ANTIGUEDAD
+005850       " EMPLEADOS".
+005860     DISPLAY "   POR CONTRATO (NO APLICA):" CONT-CONTRATO
+005870       " EMPLEADOS".
+005880     DISPLAY "   CLAVES DUPLICADAS AJUSTADAS:"
+005890       CONT-CLAVES-DUPLICADAS.
+005900     IF (CONT-MONEDA-USD > 0 AND CONT-MONEDA-EUR > 0)
+005910         OR (CONT-MONEDA-USD > 0 AND CONT-MONEDA-MXN > 0)
+005920         OR (CONT-MONEDA-EUR > 0 AND CONT-MONEDA-MXN > 0) THEN
+005930       DISPLAY "*** ATENCION: EL TOTAL PAGADO EN BONOS MEZCLA"
+005940         " MONEDAS (USD:" CONT-MONEDA-USD ", EUR:" CONT-MONEDA-EUR
+005950         ", MXN:" CONT-MONEDA-MXN "), VERIFICAR POR SEPARADO ***"
+005960     END-IF.
+005970     EXIT.
+005980 LEER-CHECKPOINT.
+005990     MOVE 1 TO IDX-INICIO.
+006000     OPEN INPUT CHKPT.
+006010     IF FS-CHKPT = '00' THEN
+006020       READ CHKPT
+006030         AT END
+006040           CONTINUE
+006050         NOT AT END
+006060           COMPUTE IDX-INICIO = CK-ULTIMO-IDX + 1
+006070           MOVE CK-TOTAL-PROCESADOS    TO TOTAL-PROCESADOS
+006080           MOVE CK-TOTAL-BONO-SI       TO TOTAL-BONO-SI
+006090           MOVE CK-TOTAL-BONO-NO       TO TOTAL-BONO-NO
+006100           MOVE CK-TOTAL-BONO-PAGADO   TO TOTAL-BONO-PAGADO
+006110           MOVE CK-CONT-BUEN           TO CONT-BUEN
+006120           MOVE CK-CONT-EXCELENTE      TO CONT-EXCELENTE
+006130           MOVE CK-CONT-SOBRESALIENTE  TO CONT-SOBRESALIENTE
+006140           MOVE CK-CONT-INSUFICIENTE   TO CONT-INSUFICIENTE
+006150           MOVE CK-CONT-SIN-ANTIGUEDAD TO CONT-SIN-ANTIGUEDAD
+006160           MOVE CK-BONO-BUEN           TO BONO-BUEN
+006170           MOVE CK-BONO-EXCELENTE      TO BONO-EXCELENTE
+006180           MOVE CK-BONO-SOBRESALIENTE  TO BONO-SOBRESALIENTE
+006190           MOVE CK-CONT-CLAVES-DUP     TO CONT-CLAVES-DUPLICADAS
+006200           MOVE CK-NUM-PAGINA          TO NUM-PAGINA
+006210           MOVE CK-CONT-CONTRATO       TO CONT-CONTRATO
+006220           MOVE CK-CONT-MONEDA-USD     TO CONT-MONEDA-USD
+006230           MOVE CK-CONT-MONEDA-EUR     TO CONT-MONEDA-EUR
+006240           MOVE CK-CONT-MONEDA-MXN     TO CONT-MONEDA-MXN
+006241           MOVE CK-ULTIMO-IDX          TO REG-YA-PROCESADOS
+006242           IF ID-TAB(REG-YA-PROCESADOS) NOT = CK-ULTIMO-ID THEN
+006243             DISPLAY "*** ATENCION: CHECKPOINT NO COINCIDE"
+006244               " (SE ESPERABA ID " CK-ULTIMO-ID
+006245               ", TABLA TIENE ID " ID-TAB(REG-YA-PROCESADOS)
+006246               "), CORRIDA ABORTADA ***"
+006247             CLOSE CHKPT
+006248             STOP RUN
+006249           END-IF
+006250       END-READ
+006260       CLOSE CHKPT
+006270     END-IF.
+006280     EXIT.
+006290 ESCRIBIR-CHECKPOINT.
+006300     OPEN OUTPUT CHKPT.
+006310     MOVE I TO CK-ULTIMO-IDX.
+006320     MOVE ID-TAB(I) TO CK-ULTIMO-ID.
+006330     MOVE TOTAL-PROCESADOS    TO CK-TOTAL-PROCESADOS.
+006340     MOVE TOTAL-BONO-SI       TO CK-TOTAL-BONO-SI.
+006350     MOVE TOTAL-BONO-NO       TO CK-TOTAL-BONO-NO.
+006360     MOVE TOTAL-BONO-PAGADO   TO CK-TOTAL-BONO-PAGADO.
+006370     MOVE CONT-BUEN           TO CK-CONT-BUEN.
+006380     MOVE CONT-EXCELENTE      TO CK-CONT-EXCELENTE.
+006390     MOVE CONT-SOBRESALIENTE  TO CK-CONT-SOBRESALIENTE.
+006400     MOVE CONT-INSUFICIENTE   TO CK-CONT-INSUFICIENTE.
+006410     MOVE CONT-SIN-ANTIGUEDAD TO CK-CONT-SIN-ANTIGUEDAD.
+006420     MOVE BONO-BUEN           TO CK-BONO-BUEN.
+006430     MOVE BONO-EXCELENTE      TO CK-BONO-EXCELENTE.
+006440     MOVE BONO-SOBRESALIENTE  TO CK-BONO-SOBRESALIENTE.
+006450     MOVE CONT-CLAVES-DUPLICADAS TO CK-CONT-CLAVES-DUP.
+006460     MOVE NUM-PAGINA          TO CK-NUM-PAGINA.
+006470     MOVE CONT-CONTRATO       TO CK-CONT-CONTRATO.
+006480     MOVE CONT-MONEDA-USD     TO CK-CONT-MONEDA-USD.
+006490     MOVE CONT-MONEDA-EUR     TO CK-CONT-MONEDA-EUR.
+006500     MOVE CONT-MONEDA-MXN     TO CK-CONT-MONEDA-MXN.
+006510     WRITE REG-CHKPT.
+006520     CLOSE CHKPT.
+006530     EXIT.
+006540 LIMPIAR-CHECKPOINT.
+006550     OPEN OUTPUT CHKPT.
+006560     CLOSE CHKPT.
+006570     EXIT.
+006580 END PROGRAM MNPROG1A.
